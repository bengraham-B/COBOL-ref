@@ -0,0 +1,120 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CatalogFile ASSIGN TO "CustomerGen.cat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCatalogStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CatalogFile.
+       COPY GENCAT.
+
+       WORKING-STORAGE SECTION.
+       01 WSCatalogStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSGenTable.
+           02 WSGenEntry OCCURS 200 TIMES INDEXED BY WSGenIdx.
+               03 WSGenNumber PIC 9(5).
+               03 WSGenFileName PIC X(30).
+               03 WSGenDate PIC 9(8).
+               03 WSGenRecordCount PIC 9(7).
+               03 WSGenPurgedFlag PIC X(1).
+                   88 WSGenIsPurged VALUE "Y".
+       01 WSGenCount PIC 9(3) VALUE 0.
+
+       01 WSRetentionCount PIC 99 VALUE 5.
+       01 WSKeptSoFar PIC 99 VALUE 0.
+
+      *>   Keeps the most recent WSRetentionCount generations of
+      *>   Customer.dat and purges the rest - walked newest-first so
+      *>   "most recent" doesn't depend on the catalog being in any
+      *>   particular order.
+       PROCEDURE DIVISION.
+       DISPLAY "How many generations to retain (default 5)" WITH NO ADVANCING
+       ACCEPT WSRetentionCount
+       IF WSRetentionCount = 0
+           MOVE 5 TO WSRetentionCount
+       END-IF
+
+       PERFORM LOAD-CATALOG
+       PERFORM APPLY-RETENTION
+           VARYING WSGenIdx FROM WSGenCount BY -1 UNTIL WSGenIdx < 1
+       PERFORM REWRITE-CATALOG
+       PERFORM DISPLAY-CATALOG
+           VARYING WSGenIdx FROM 1 BY 1 UNTIL WSGenIdx > WSGenCount.
+
+       STOP RUN.
+
+       LOAD-CATALOG.
+           MOVE 0 TO WSGenCount
+           OPEN INPUT CatalogFile
+           IF WSCatalogStatus = "00"
+               PERFORM LOAD-ONE-CATALOG-ENTRY UNTIL WSEOF = "Y"
+               CLOSE CatalogFile
+           END-IF.
+
+       LOAD-ONE-CATALOG-ENTRY.
+      *>     WSGenTable is capped at 200 entries - beyond that, warn
+      *>     and leave the entry out rather than write past the table.
+           READ CatalogFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF WSGenCount >= 200
+                       DISPLAY "Generation catalog table full at 200 "
+                           "entries - generation " GenNumber
+                           " not loaded"
+                   ELSE
+                       ADD 1 TO WSGenCount
+                       MOVE GenNumber TO WSGenNumber (WSGenCount)
+                       MOVE GenFileName TO WSGenFileName (WSGenCount)
+                       MOVE GenDate TO WSGenDate (WSGenCount)
+                       MOVE GenRecordCount TO WSGenRecordCount
+                           (WSGenCount)
+                       MOVE GenPurgedFlag TO WSGenPurgedFlag
+                           (WSGenCount)
+                   END-IF
+           END-READ.
+
+       APPLY-RETENTION.
+           IF NOT WSGenIsPurged (WSGenIdx)
+               IF WSKeptSoFar < WSRetentionCount
+                   ADD 1 TO WSKeptSoFar
+               ELSE
+                   MOVE "Y" TO WSGenPurgedFlag (WSGenIdx)
+      *>             Best-effort - the generation file is removed if
+      *>             the runtime supports CBL_DELETE_FILE; either way
+      *>             the catalog entry is marked purged so a later
+      *>             run does not count it toward retention again.
+                   CALL "CBL_DELETE_FILE" USING WSGenFileName (WSGenIdx)
+               END-IF
+           END-IF.
+
+       REWRITE-CATALOG.
+           OPEN OUTPUT CatalogFile
+           PERFORM WRITE-ONE-CATALOG-ENTRY
+               VARYING WSGenIdx FROM 1 BY 1 UNTIL WSGenIdx > WSGenCount
+           CLOSE CatalogFile.
+
+       WRITE-ONE-CATALOG-ENTRY.
+           MOVE WSGenNumber (WSGenIdx) TO GenNumber
+           MOVE WSGenFileName (WSGenIdx) TO GenFileName
+           MOVE WSGenDate (WSGenIdx) TO GenDate
+           MOVE WSGenRecordCount (WSGenIdx) TO GenRecordCount
+           MOVE WSGenPurgedFlag (WSGenIdx) TO GenPurgedFlag
+           WRITE GenCatalogRecord.
+
+       DISPLAY-CATALOG.
+           IF WSGenIsPurged (WSGenIdx)
+               DISPLAY "GEN " WSGenNumber (WSGenIdx) SPACE
+                   WSGenFileName (WSGenIdx) " PURGED"
+           ELSE
+               DISPLAY "GEN " WSGenNumber (WSGenIdx) SPACE
+                   WSGenFileName (WSGenIdx) " KEPT"
+           END-IF.
