@@ -0,0 +1,121 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT ExtractFile ASSIGN TO "CustomerExtract.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD ExtractFile.
+       01 ExtractLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSRecordCount PIC 9(5) VALUE 0.
+
+       01 WSExtractMode PIC X(1) VALUE SPACE.
+           88 WSModeCSV VALUE "C" "c".
+           88 WSModeFixed VALUE "F" "f".
+
+      *>   Portal extract never carries CustSSN - the online banking
+      *>   portal only needs enough to identify and contact a
+      *>   customer, not the full master record.
+       01 WSCSVLine PIC X(100).
+       01 WSStatusWord PIC X(6).
+
+       01 WSFixedLine.
+           02 WSFixedIDNum PIC 9(5).
+           02 WSFixedFirstName PIC X(15).
+           02 WSFixedLastName PIC X(15).
+           02 WSFixedAddress PIC X(30).
+           02 WSFixedPhone PIC X(12).
+           02 WSFixedStatus PIC X(6).
+
+       PROCEDURE DIVISION.
+       DISPLAY "Extract format - (C)SV or (F)ixed-width" WITH NO ADVANCING
+       ACCEPT WSExtractMode
+
+       IF NOT WSModeCSV AND NOT WSModeFixed
+           DISPLAY "Invalid format - must be C or F"
+       ELSE
+           OPEN INPUT CustomerFile
+           OPEN OUTPUT ExtractFile
+           PERFORM EXTRACT-ONE-CUSTOMER UNTIL WSEOF = "Y"
+           CLOSE CustomerFile
+           CLOSE ExtractFile
+
+           DISPLAY "CUSTOMERS EXTRACTED: " WSRecordCount
+       END-IF.
+
+       STOP RUN.
+
+       EXTRACT-ONE-CUSTOMER.
+           READ CustomerFile NEXT INTO WSCustomer
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   PERFORM BUILD-STATUS-WORD
+                   IF WSModeCSV
+                       PERFORM WRITE-CSV-LINE
+                   ELSE
+                       PERFORM WRITE-FIXED-LINE
+                   END-IF
+                   ADD 1 TO WSRecordCount
+           END-READ.
+
+       BUILD-STATUS-WORD.
+           EVALUATE TRUE
+               WHEN WSAcctActive MOVE "ACTIVE" TO WSStatusWord
+               WHEN WSAcctClosed MOVE "CLOSED" TO WSStatusWord
+               WHEN WSAcctFrozen MOVE "FROZEN" TO WSStatusWord
+               WHEN OTHER MOVE SPACES TO WSStatusWord
+           END-EVALUATE.
+
+       WRITE-CSV-LINE.
+      *>     WSAddress and WSPhone are free-entry text that can carry
+      *>     embedded spaces (a street address, for one), so unlike the
+      *>     single-token name/status fields they cannot use DELIMITED
+      *>     BY SPACE without truncating at the first word - trim the
+      *>     trailing padding instead and take the whole field.
+           MOVE SPACES TO WSCSVLine
+           STRING WSIDNum DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WSFirstName DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WSLastName DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WSAddress) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WSPhone) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WSStatusWord DELIMITED BY SPACE
+               INTO WSCSVLine
+           END-STRING
+           MOVE WSCSVLine TO ExtractLine
+           WRITE ExtractLine.
+
+       WRITE-FIXED-LINE.
+           MOVE WSIDNum TO WSFixedIDNum
+           MOVE WSFirstName TO WSFixedFirstName
+           MOVE WSLastName TO WSFixedLastName
+           MOVE WSAddress TO WSFixedAddress
+           MOVE WSPhone TO WSFixedPhone
+           MOVE WSStatusWord TO WSFixedStatus
+           MOVE WSFixedLine TO ExtractLine
+           WRITE ExtractLine.
