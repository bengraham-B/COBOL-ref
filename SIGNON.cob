@@ -0,0 +1,49 @@
+      * Shared operator sign-on check - looks up LOperatorID/LPassword
+      * in Operators.dat and reports back in LStatus instead of every
+      * program that needs a sign-on rolling its own lookup.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperatorFile ASSIGN TO "Operators.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSOperFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OperatorFile.
+       COPY OPERREC.
+
+       WORKING-STORAGE SECTION.
+       01 WSOperFileStatus PIC X(2) VALUE "00".
+       01 WSScanEOF PIC X(1) VALUE "N".
+
+       LINKAGE SECTION.
+             01 LOperatorID PIC X(8).
+             01 LPassword PIC X(8).
+             01 LStatus PIC 99 VALUE 0.
+                 88 LStatusOK VALUE 0.
+                 88 LStatusDenied VALUE 90.
+
+       PROCEDURE DIVISION USING LOperatorID, LPassword, LStatus.
+             SET LStatusDenied TO TRUE
+             MOVE "N" TO WSScanEOF
+             OPEN INPUT OperatorFile
+             IF WSOperFileStatus = "00"
+                 PERFORM CHECK-ONE-OPERATOR UNTIL WSScanEOF = "Y"
+                 CLOSE OperatorFile
+             END-IF.
+
+       EXIT PROGRAM.
+
+       CHECK-ONE-OPERATOR.
+             READ OperatorFile
+                 AT END MOVE "Y" TO WSScanEOF
+                 NOT AT END
+                     IF OperOperatorID = LOperatorID AND
+                        OperPassword = LPassword
+                         SET LStatusOK TO TRUE
+                         MOVE "Y" TO WSScanEOF
+                     END-IF
+             END-READ.
