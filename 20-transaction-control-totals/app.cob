@@ -0,0 +1,74 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. TRANTOTL.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "Transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTranFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD TransactionFile.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WSTranFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSControlDate.
+           02 WSControlYear PIC 99.
+           02 WSControlMonth PIC 99.
+           02 WSControlDay PIC 99.
+
+       01 WSUseTodaysDate PIC X(1) VALUE "Y".
+           88 WSUseToday VALUE "Y" "y".
+
+       01 WSTotalCount PIC 9(7) VALUE 0.
+       01 WSAmountTotal PIC S9(9)V99 VALUE 0.
+       01 WSHashTotal PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Run control totals for today's date? (Y/N)" WITH NO ADVANCING
+       ACCEPT WSUseTodaysDate
+
+       IF WSUseToday
+           ACCEPT WSControlDate FROM DATE
+       ELSE
+           DISPLAY "Control date (YYMMDD)" WITH NO ADVANCING
+           ACCEPT WSControlDate
+       END-IF
+
+       OPEN INPUT TransactionFile
+       IF WSTranFileStatus NOT = "00"
+           DISPLAY "Transactions.dat could not be opened"
+       ELSE
+           PERFORM PROCESS-ONE-TRANSACTION UNTIL WSEOF = "Y"
+           CLOSE TransactionFile
+       END-IF
+
+       DISPLAY SPACES
+       DISPLAY "DAILY CONTROL TOTALS FOR " WSControlMonth "/"
+           WSControlDay "/" WSControlYear
+       DISPLAY "TRANSACTIONS POSTED: " WSTotalCount
+       DISPLAY "AMOUNT TOTAL:        " WSAmountTotal
+       DISPLAY "HASH TOTAL:          " WSHashTotal.
+
+       STOP RUN.
+
+       PROCESS-ONE-TRANSACTION.
+           READ TransactionFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF TranYear = WSControlYear AND
+                      TranMonth = WSControlMonth AND
+                      TranDay = WSControlDay
+                       ADD 1 TO WSTotalCount
+                       ADD TranAmount TO WSAmountTotal
+                       ADD TranCode TO WSHashTotal
+                       ADD TranProtocol TO WSHashTotal
+                   END-IF
+           END-READ.
