@@ -0,0 +1,33 @@
+      * Companion subroutine to GETSUM - multiplies every entry in
+      * the caller-supplied table together. LStatus follows GETSUM's
+      * calling convention so callers can check both routines the
+      * same way.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETPROD.
+       DATA DIVISION.
+       LINKAGE SECTION.
+             01 LArgCount PIC 99 VALUE 2.
+             01 LArgTable.
+                 02 LArgEntry PIC S9(7)
+                     OCCURS 1 TO 20 TIMES DEPENDING ON LArgCount.
+             01 LProd1 PIC S9(8).
+             01 LStatus PIC 99 VALUE 0.
+                 88 LStatusOK VALUE 0.
+                 88 LStatusOverflow VALUE 90.
+
+             01 LSub PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION USING LArgCount, LArgTable, LProd1, LStatus.
+             MOVE LArgEntry (1) TO LProd1
+             SET LStatusOK TO TRUE
+             PERFORM MULTIPLY-ONE-ARGUMENT
+                 VARYING LSub FROM 2 BY 1
+                 UNTIL LSub > LArgCount.
+
+       EXIT PROGRAM.
+
+       MULTIPLY-ONE-ARGUMENT.
+             MULTIPLY LArgEntry (LSub) BY LProd1
+                 ON SIZE ERROR
+                     SET LStatusOverflow TO TRUE
+             END-MULTIPLY.
