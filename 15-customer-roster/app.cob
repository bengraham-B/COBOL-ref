@@ -0,0 +1,108 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT SortWorkFile ASSIGN TO "SORTWORK.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CustomerControlFile ASSIGN TO "Customer.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSControlFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD CustomerControlFile.
+       COPY CUSTCTL.
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02 SortLastName PIC X(15).
+           02 SortFirstName PIC X(15).
+           02 SortIDNum PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSRecordCount PIC 9(5) VALUE 0.
+       01 WSFormattedName PIC X(32) VALUE SPACES.
+       01 WSControlFileStatus PIC X(2) VALUE "00".
+       01 WSActualHashTotal PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       SORT SortWorkFile
+           ON ASCENDING KEY SortLastName
+           ON ASCENDING KEY SortFirstName
+           INPUT PROCEDURE IS FEED-SORTED-ROSTER
+           OUTPUT PROCEDURE IS PRINT-SORTED-ROSTER.
+
+       DISPLAY SPACES
+       DISPLAY "TOTAL CUSTOMERS ON ROSTER: " WSRecordCount
+       PERFORM VERIFY-AGAINST-CUSTOMER-CONTROL.
+
+       STOP RUN.
+
+       FEED-SORTED-ROSTER.
+           OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = "Y"
+               READ CustomerFile NEXT INTO WSCustomer
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END
+                       MOVE WSLastName TO SortLastName
+                       MOVE WSFirstName TO SortFirstName
+                       MOVE WSIDNum TO SortIDNum
+                       ADD WSIDNum TO WSActualHashTotal
+                       RELEASE SortRecord
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+           MOVE "N" TO WSEOF.
+
+       PRINT-SORTED-ROSTER.
+           DISPLAY "CUSTOMER ROSTER - BY LAST NAME, FIRST NAME"
+           DISPLAY "-------------------------------------------"
+           PERFORM UNTIL WSEOF = "Y"
+               RETURN SortWorkFile
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END
+                       CALL 'FMTNAME' USING SortFirstName, SortLastName,
+                           WSFormattedName
+                       DISPLAY WSFormattedName " (ID " SortIDNum ")"
+                       ADD 1 TO WSRecordCount
+               END-RETURN
+           END-PERFORM.
+
+       VERIFY-AGAINST-CUSTOMER-CONTROL.
+      *>     Compares what this run actually read against the
+      *>     Customer.ctl trailer that the last program to append to
+      *>     Customer.dat left behind, so a truncated or stale copy
+      *>     of the file doesn't pass silently.
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+               IF CtlRecordCount = WSRecordCount AND
+                  CtlHashTotal = WSActualHashTotal
+                   DISPLAY "CUSTOMER FILE MATCHES CONTROL TRAILER"
+               ELSE
+                   DISPLAY "*** CUSTOMER FILE DOES NOT MATCH CONTROL TRAILER ***"
+               END-IF
+           ELSE
+               DISPLAY "No Customer.ctl trailer found - control check skipped"
+           END-IF.
