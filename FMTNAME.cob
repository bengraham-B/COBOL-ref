@@ -0,0 +1,19 @@
+      * Shared "Last, First" name-formatting routine, called by the
+      * customer file programs wherever a customer name needs to be
+      * displayed or printed in that order.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FMTNAME.
+       DATA DIVISION.
+       LINKAGE SECTION.
+             01 LFirstName PIC X(15).
+             01 LLastName PIC X(15).
+             01 LFormattedName PIC X(32).
+
+       PROCEDURE DIVISION USING LFirstName, LLastName, LFormattedName.
+             MOVE SPACES TO LFormattedName
+             STRING LLastName DELIMITED BY SPACE
+                 ", " DELIMITED BY SIZE
+                 LFirstName DELIMITED BY SPACE
+                 INTO LFormattedName.
+
+       EXIT PROGRAM.
