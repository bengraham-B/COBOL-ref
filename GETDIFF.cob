@@ -0,0 +1,33 @@
+      * Companion subroutine to GETSUM - subtracts each entry after
+      * the first from the running result: LArgEntry(1) - LArgEntry(2)
+      * - LArgEntry(3) - ... LStatus follows GETSUM's calling
+      * convention so callers can check both routines the same way.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETDIFF.
+       DATA DIVISION.
+       LINKAGE SECTION.
+             01 LArgCount PIC 99 VALUE 2.
+             01 LArgTable.
+                 02 LArgEntry PIC S9(7)
+                     OCCURS 1 TO 20 TIMES DEPENDING ON LArgCount.
+             01 LDiff1 PIC S9(8).
+             01 LStatus PIC 99 VALUE 0.
+                 88 LStatusOK VALUE 0.
+                 88 LStatusOverflow VALUE 90.
+
+             01 LSub PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION USING LArgCount, LArgTable, LDiff1, LStatus.
+             MOVE LArgEntry (1) TO LDiff1
+             SET LStatusOK TO TRUE
+             PERFORM SUBTRACT-ONE-ARGUMENT
+                 VARYING LSub FROM 2 BY 1
+                 UNTIL LSub > LArgCount.
+
+       EXIT PROGRAM.
+
+       SUBTRACT-ONE-ARGUMENT.
+             SUBTRACT LArgEntry (LSub) FROM LDiff1
+                 ON SIZE ERROR
+                     SET LStatusOverflow TO TRUE
+             END-SUBTRACT.
