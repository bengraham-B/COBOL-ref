@@ -0,0 +1,96 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "Transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTranFileStatus.
+
+           SELECT SortWorkFile ASSIGN TO "STMTWORK.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+
+       FILE SECTION.
+       FD TransactionFile.
+       COPY TRANREC.
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02 SortYear PIC 99.
+           02 SortMonth PIC 99.
+           02 SortDay PIC 99.
+           02 SortAmount PIC S9999V99.
+           02 SortSender PIC X(50).
+           02 SortReceiver PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WSTranFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSAccountName PIC X(50) VALUE SPACES.
+       01 WSRunningBalance PIC S9(7)V99 VALUE 0.
+       01 WSLineCount PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Customer / account name for statement" WITH NO ADVANCING
+       ACCEPT WSAccountName
+
+       SORT SortWorkFile
+           ON ASCENDING KEY SortYear SortMonth SortDay
+           INPUT PROCEDURE IS FEED-STATEMENT-LINES
+           OUTPUT PROCEDURE IS PRINT-STATEMENT
+
+       DISPLAY SPACES
+       DISPLAY "TRANSACTIONS ON STATEMENT: " WSLineCount
+       DISPLAY "ENDING BALANCE: " WSRunningBalance.
+
+       STOP RUN.
+
+       FEED-STATEMENT-LINES.
+           OPEN INPUT TransactionFile
+           IF WSTranFileStatus NOT = "00"
+               DISPLAY "Transactions.dat could not be opened"
+           ELSE
+               PERFORM FEED-ONE-TRANSACTION UNTIL WSEOF = "Y"
+               CLOSE TransactionFile
+           END-IF
+           MOVE "N" TO WSEOF.
+
+       FEED-ONE-TRANSACTION.
+           READ TransactionFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF TranSender = WSAccountName OR
+                      TranReceiver = WSAccountName
+                       MOVE TranYear TO SortYear
+                       MOVE TranMonth TO SortMonth
+                       MOVE TranDay TO SortDay
+                       MOVE TranAmount TO SortAmount
+                       MOVE TranSender TO SortSender
+                       MOVE TranReceiver TO SortReceiver
+                       RELEASE SortRecord
+                   END-IF
+           END-READ.
+
+       PRINT-STATEMENT.
+           DISPLAY "STATEMENT FOR: " WSAccountName
+           DISPLAY "DATE       AMOUNT        RUNNING BALANCE"
+           DISPLAY "-------------------------------------------"
+           PERFORM PRINT-ONE-STATEMENT-LINE UNTIL WSEOF = "Y".
+
+       PRINT-ONE-STATEMENT-LINE.
+           RETURN SortWorkFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF SortSender = WSAccountName
+                       SUBTRACT SortAmount FROM WSRunningBalance
+                   ELSE
+                       ADD SortAmount TO WSRunningBalance
+                   END-IF
+                   DISPLAY SortMonth "/" SortDay "/" SortYear
+                       "   " SortAmount "   " WSRunningBalance
+                   ADD 1 TO WSLineCount
+           END-RETURN.
