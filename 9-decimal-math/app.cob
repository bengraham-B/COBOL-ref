@@ -2,19 +2,135 @@
        PROGRAM-ID. coboltut.
        environment division.
        configuration section.
+
+       input-output section.
+       file-control.
+           select PriceInFile assign to "Price.dat"
+           organization is line sequential
+           file status is WSPriceInStatus.
+
+           select PriceOutFile assign to "PriceWithTax.dat"
+           organization is line sequential.
+
+           select TaxRateFile assign to "TaxRate.dat"
+           organization is line sequential
+           file status is WSTaxRateStatus.
+
        data division.
        file section.
+
+       FD PriceInFile.
+       01 PriceInRecord.
+           02 InPrice PIC 9(4)V99.
+           02 InJurisdiction PIC X(4).
+
+       FD PriceOutFile.
+       01 PriceOutRecord.
+           02 OutPrice PIC 9(4)V99.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 OutJurisdiction PIC X(4).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 OutFullPrice PIC 9(4)V99.
+
+       FD TaxRateFile.
+       01 TaxRateRecord.
+           02 TaxRateJurisdiction PIC X(4).
+           02 TaxRateValue PIC V999.
+
        working-storage section.
        01 Price PIC 9(4)V99.
+       01 Jurisdiction PIC X(4).
        01 TaxRate PIC V999 VALUE .075.
+       01 WSDefaultTaxRate PIC V999 VALUE .075.
        01 FullPrice PIC 9(4)V99.
 
+       01 WSPriceInStatus PIC X(2) VALUE "00".
+       01 WSTaxRateStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSLinesPriced PIC 9(5) VALUE 0.
+
+       01 WSTaxRateTableCount PIC 9(3) VALUE 0.
+       01 WSTaxRateSub PIC 9(3) COMP VALUE 0.
+       01 WSTaxRateFound PIC A(1) VALUE "N".
+       01 WSTaxRateTable.
+           02 WSTaxRateEntry OCCURS 50 TIMES
+                   INDEXED BY WSTaxRateIdx.
+               03 WSTREJurisdiction PIC X(4).
+               03 WSTRERate PIC V999.
+
        procedure division.
 
-       display "Enter Price: " WITH NO ADVANCING
-       ACCEPT Price.
-       compute FullPrice ROUNDED = Price + (Price * TaxRate)
+       PERFORM LOAD-TAX-RATE-TABLE
 
-       display "Price + Tax: $" FullPrice.
+       OPEN INPUT PriceInFile
+       IF WSPriceInStatus NOT = "00"
+           DISPLAY "Price.dat could not be opened"
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT PriceOutFile
+
+       PERFORM PRICE-ONE-RECORD UNTIL WSEOF = "Y"
+
+       CLOSE PriceInFile
+       CLOSE PriceOutFile
+
+       display "Prices calculated: " WSLinesPriced.
 
        stop run.
+
+       LOAD-TAX-RATE-TABLE.
+      *>     TaxRate.dat lets tax rates be maintained by jurisdiction
+      *>     without a recompile - one record per jurisdiction code. If
+      *>     the file is missing, the compiled-in default of .075 above
+      *>     is used for every jurisdiction.
+           OPEN INPUT TaxRateFile
+           IF WSTaxRateStatus = "00"
+               PERFORM LOAD-ONE-TAX-RATE UNTIL WSEOF = "Y"
+               CLOSE TaxRateFile
+               MOVE "N" TO WSEOF
+           END-IF.
+
+       LOAD-ONE-TAX-RATE.
+           READ TaxRateFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   ADD 1 TO WSTaxRateTableCount
+                   MOVE TaxRateJurisdiction TO
+                       WSTREJurisdiction (WSTaxRateTableCount)
+                   MOVE TaxRateValue TO
+                       WSTRERate (WSTaxRateTableCount)
+           END-READ.
+
+       FIND-TAX-RATE-FOR-JURISDICTION.
+      *>     Falls back to the compiled-in default rate when the
+      *>     jurisdiction on the price record has no table entry.
+           MOVE "N" TO WSTaxRateFound
+           MOVE WSDefaultTaxRate TO TaxRate
+           IF WSTaxRateTableCount > 0
+               PERFORM CHECK-TAX-RATE-ROW
+                   VARYING WSTaxRateSub FROM 1 BY 1
+                   UNTIL WSTaxRateSub > WSTaxRateTableCount
+                   OR WSTaxRateFound = "Y"
+           END-IF.
+
+       CHECK-TAX-RATE-ROW.
+           IF WSTREJurisdiction (WSTaxRateSub) = Jurisdiction
+               MOVE WSTRERate (WSTaxRateSub) TO TaxRate
+               MOVE "Y" TO WSTaxRateFound
+           END-IF.
+
+       PRICE-ONE-RECORD.
+           READ PriceInFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   MOVE InPrice TO Price
+                   MOVE InJurisdiction TO Jurisdiction
+                   PERFORM FIND-TAX-RATE-FOR-JURISDICTION
+                   compute FullPrice ROUNDED = Price + (Price * TaxRate)
+                   MOVE Price TO OutPrice
+                   MOVE Jurisdiction TO OutJurisdiction
+                   MOVE FullPrice TO OutFullPrice
+                   WRITE PriceOutRecord
+                   ADD 1 TO WSLinesPriced
+           END-READ.
