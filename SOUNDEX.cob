@@ -0,0 +1,65 @@
+      * Shared fuzzy name-matching routine. Reduces a name to a
+      * simplified 4-character Soundex-style code (first letter plus
+      * up to three consonant-group digits) so callers can flag
+      * similar-sounding names without requiring an exact match.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOUNDEX.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WSSub PIC 99 VALUE 0.
+       01 WSCodeLen PIC 9 VALUE 0.
+       01 WSLetter PIC X(1).
+       01 WSDigit PIC X(1).
+       01 WSPrevDigit PIC X(1) VALUE "0".
+       01 WSUpperName PIC X(15).
+
+       LINKAGE SECTION.
+             01 LName PIC X(15).
+             01 LCode PIC X(4).
+
+       PROCEDURE DIVISION USING LName, LCode.
+             MOVE "0000" TO LCode
+             MOVE 0 TO WSCodeLen
+             MOVE "0" TO WSPrevDigit
+             MOVE LName TO WSUpperName
+             INSPECT WSUpperName CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz" TO
+                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+             IF WSUpperName NOT = SPACES
+                 MOVE WSUpperName (1:1) TO LCode (1:1)
+                 PERFORM ENCODE-ONE-LETTER
+                     VARYING WSSub FROM 2 BY 1
+                     UNTIL WSSub > 15 OR WSCodeLen >= 3
+             END-IF.
+
+       EXIT PROGRAM.
+
+       ENCODE-ONE-LETTER.
+             MOVE WSUpperName (WSSub:1) TO WSLetter
+             IF WSLetter NOT = SPACE
+                 PERFORM MAP-LETTER-TO-DIGIT
+                 IF WSDigit NOT = "0" AND WSDigit NOT = WSPrevDigit
+                     ADD 1 TO WSCodeLen
+                     MOVE WSDigit TO LCode (WSCodeLen + 1:1)
+                 END-IF
+                 MOVE WSDigit TO WSPrevDigit
+             END-IF.
+
+       MAP-LETTER-TO-DIGIT.
+             EVALUATE WSLetter
+                 WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                     MOVE "1" TO WSDigit
+                 WHEN "C" WHEN "G" WHEN "J" WHEN "K" WHEN "Q"
+                      WHEN "S" WHEN "X" WHEN "Z"
+                     MOVE "2" TO WSDigit
+                 WHEN "D" WHEN "T"
+                     MOVE "3" TO WSDigit
+                 WHEN "L"
+                     MOVE "4" TO WSDigit
+                 WHEN "M" WHEN "N"
+                     MOVE "5" TO WSDigit
+                 WHEN "R"
+                     MOVE "6" TO WSDigit
+                 WHEN OTHER
+                     MOVE "0" TO WSDigit
+             END-EVALUATE.
