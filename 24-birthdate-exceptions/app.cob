@@ -0,0 +1,131 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSBirthDateValid PIC X(1) VALUE "N".
+       01 WSMaxDay PIC 99 VALUE 31.
+       01 WSDivideQuotient PIC 9(4).
+       01 WSYearMod4 PIC 99.
+       01 WSYearMod100 PIC 99.
+       01 WSYearMod400 PIC 999.
+       01 WSRecordCount PIC 9(5) VALUE 0.
+       01 WSExceptionCount PIC 9(5) VALUE 0.
+       01 WSDetailName PIC X(32).
+
+       01 WSHeading1 PIC X(40) VALUE
+           "BIRTH DATE EXCEPTION REPORT".
+
+       01 WSHeading2.
+           02 FILLER PIC X(8) VALUE "ID NUM".
+           02 FILLER PIC X(32) VALUE "NAME (LAST, FIRST)".
+           02 FILLER PIC X(12) VALUE "BIRTH DATE".
+
+       01 WSDetailLine.
+           02 WSDetailID PIC 9(5).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WSDetailNameOut PIC X(32).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WSDetailBirthMonth PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 WSDetailBirthDay PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 WSDetailBirthYear PIC 9(4).
+
+      *>   Flags a customer record whose birth date is missing
+      *>   (all zeros) or fails the same MM/DD/YYYY range checks
+      *>   used elsewhere in the system, so a bad load or migration
+      *>   gets caught instead of silently sitting in Customer.dat.
+       PROCEDURE DIVISION.
+       DISPLAY SPACES
+       DISPLAY WSHeading1
+       DISPLAY WSHeading2
+       DISPLAY "-------------------------------------------"
+
+       OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = "Y"
+               READ CustomerFile NEXT INTO WSCustomer
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END PERFORM CHECK-ONE-CUSTOMER
+               END-READ
+           END-PERFORM
+       CLOSE CustomerFile.
+
+       DISPLAY SPACES
+       DISPLAY "CUSTOMERS CHECKED: " WSRecordCount
+       DISPLAY "EXCEPTIONS FOUND:  " WSExceptionCount.
+
+       STOP RUN.
+
+       CHECK-ONE-CUSTOMER.
+           ADD 1 TO WSRecordCount
+           PERFORM VALIDATE-BIRTH-DATE
+           IF WSBirthDateValid = "N"
+               PERFORM PRINT-EXCEPTION-LINE
+           END-IF.
+
+       VALIDATE-BIRTH-DATE.
+           MOVE "Y" TO WSBirthDateValid
+           IF WSBirthMonth < 1 OR WSBirthMonth > 12
+               MOVE "N" TO WSBirthDateValid
+           ELSE
+               PERFORM SET-MAX-DAY-FOR-MONTH
+               IF WSBirthDay < 1 OR WSBirthDay > WSMaxDay
+                   MOVE "N" TO WSBirthDateValid
+               END-IF
+           END-IF
+           IF WSBirthYear < 1900 OR WSBirthYear > 2099
+               MOVE "N" TO WSBirthDateValid
+           END-IF.
+
+       SET-MAX-DAY-FOR-MONTH.
+      *>     31 unless the month is a 30-day month or February, where
+      *>     the limit drops to 29 on a leap year and 28 otherwise.
+           MOVE 31 TO WSMaxDay
+           EVALUATE WSBirthMonth
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WSMaxDay
+               WHEN 2
+                   PERFORM SET-MAX-DAY-FOR-FEBRUARY
+           END-EVALUATE.
+
+       SET-MAX-DAY-FOR-FEBRUARY.
+           DIVIDE WSBirthYear BY 4 GIVING WSDivideQuotient
+               REMAINDER WSYearMod4
+           DIVIDE WSBirthYear BY 100 GIVING WSDivideQuotient
+               REMAINDER WSYearMod100
+           DIVIDE WSBirthYear BY 400 GIVING WSDivideQuotient
+               REMAINDER WSYearMod400
+           IF WSYearMod4 = 0 AND
+               (WSYearMod100 NOT = 0 OR WSYearMod400 = 0)
+               MOVE 29 TO WSMaxDay
+           ELSE
+               MOVE 28 TO WSMaxDay
+           END-IF.
+
+       PRINT-EXCEPTION-LINE.
+           MOVE WSIDNum TO WSDetailID
+           CALL 'FMTNAME' USING WSFirstName, WSLastName, WSDetailNameOut
+           MOVE WSBirthMonth TO WSDetailBirthMonth
+           MOVE WSBirthDay TO WSDetailBirthDay
+           MOVE WSBirthYear TO WSDetailBirthYear
+           DISPLAY WSDetailLine
+           ADD 1 TO WSExceptionCount.
