@@ -1,41 +1,534 @@
        identification division.
        program-id. prac-two.
        environment division.
+
+       input-output section.
+       file-control.
+           select TransactionFile assign to "Transactions.dat"
+           organization is line sequential
+           file status is ws_tran_file_status.
+
+           select TranSeqFile assign to "TranSeq.dat"
+           organization is line sequential
+           file status is ws_seq_file_status.
+
+           select ExchangeRateFile assign to "ExchangeRates.dat"
+           organization is line sequential
+           file status is ws_rate_file_status.
+
+           select CustomerFile assign to "Customer.dat"
+           organization is indexed
+           access is dynamic
+           record key is IDNum
+           file status is ws_cust_file_status.
+
        data division.
        file section.
 
+       fd TransactionFile.
+       copy TRANREC.
+
+       fd CustomerFile.
+       copy CUSTREC.
+
+       fd TranSeqFile.
+       01 TranSeqRecord.
+           02 TranSeqCounter pic 9(8).
+
+       fd ExchangeRateFile.
+       01 ExchangeRateRecord.
+           02 ERCurrency pic x(3).
+           02 ERRate pic 9(5)v9999.
+
        working-storage section.
 
+       copy CUSTWS.
+
        01 transaction_amount pic s9999v99 value 0.
        01 transaction_sender pic x(50) value zero.
        01 transaction_reciever pic x(50) value zero.
        01 transaction_id.
            02 transaction_date.
-               03 day_ pic 99.
-               03 month_ pic 99.
-               03 year_ pic 99.
+               03 tran_day pic 99.
+               03 tran_month pic 99.
+               03 tran_year pic 99.
            02 transaction_code pic 9999.
            02 transaction_protocol pic 9999.
 
+       01 ws_system_date.
+           02 ws_system_year pic 99.
+           02 ws_system_month pic 99.
+           02 ws_system_day pic 99.
+
+       01 ws_seq_counter pic 9(8) value 0.
+       01 ws_seq_file_status pic x(2) value "00".
+       01 ws_amount_valid pic x(1) value "N".
+       01 ws_type_valid pic x(1) value "N".
+
+       01 ws_is_reversal pic x(1) value "N".
+           88 ws_reversal_requested value "Y" "y".
+       01 ws_original_transaction_id pic 9(14) value zero.
+       01 ws_tran_file_status pic x(2) value "00".
+
+       01 ws_is_transfer pic x(1) value "N".
+           88 ws_transfer_requested value "Y" "y".
+       01 ws_transfer_id pic 9(14) value zero.
+       01 ws_debit_leg_id pic 9(14) value zero.
+       01 ws_debit_posted pic x(1) value "N".
+           88 ws_debit_was_posted value "Y".
+       01 ws_leg_type pic x(1) value space.
+
+       01 ws_cust_file_status pic x(2) value "00".
+       01 ws_cust_eof pic x(1) value "N".
+
+      *>     A transfer's sender/receiver come in as free-text names,
+      *>     not Customer.dat IDNum values, so Customer.dat is loaded
+      *>     into a name-keyed table (same shape and same 500-entry
+      *>     cap as 17-customer-transaction-recon/app.cob uses to
+      *>     reconcile transaction names against Customer.dat) and the
+      *>     table is used to find each side's IDNum before the ledger
+      *>     legs are posted, so the transfer can debit/credit the real
+      *>     customer balance behind each name.
+       01 ws_transfer_table.
+           02 ws_transfer_entry occurs 500 times
+               indexed by ws_transfer_idx.
+               03 ws_transfer_table_id pic 9(5).
+               03 ws_transfer_table_name pic x(31).
+       01 ws_transfer_table_count pic 9(3) value 0.
+
+       01 ws_sender_id pic 9(5) value 0.
+       01 ws_sender_found pic x(1) value "N".
+           88 ws_sender_was_found value "Y".
+       01 ws_receiver_id pic 9(5) value 0.
+       01 ws_receiver_found pic x(1) value "N".
+           88 ws_receiver_was_found value "Y".
+
+       01 ws_transaction_type pic x(1) value space.
+           88 ws_type_deposit value "D" "d".
+           88 ws_type_withdrawal value "W" "w".
+           88 ws_type_transfer value "T" "t".
+           88 ws_type_fee value "F" "f".
+           88 ws_type_reversal value "R" "r".
+
+       01 ws_operator_id pic x(8) value spaces.
+       01 ws_operator_password pic x(8) value spaces.
+       01 ws_sign_on_status pic 99 value 99.
+           88 ws_sign_on_ok value 0.
+
+       01 ws_rate_file_status pic x(2) value "00".
+       01 transaction_currency pic x(3) value "ZAR".
+       01 transaction_home_amount pic s9999v99 value 0.
+
+       01 ws_rate_table.
+           02 ws_rate_entry occurs 20 times indexed by ws_rate_idx.
+               03 ws_rate_currency pic x(3).
+               03 ws_rate_value pic 9(5)v9999.
+       01 ws_rate_count pic 99 value 0.
+       01 ws_found_rate pic 9(5)v9999 value 1.
+       01 ws_rate_found pic x(1) value "N".
+           88 ws_rate_was_found value "Y".
+
        procedure division.
 
-       display "Please enter your amount: R" no advancing.
-       accept transaction_amount.
+       perform OPERATOR-SIGN-ON until ws_sign_on_ok.
+
+       perform LOAD-EXCHANGE-RATE-TABLE.
+
+       display "Currency code (ZAR is home currency): " no advancing.
+       accept transaction_currency.
+
+       perform GET-VALID-AMOUNT until ws_amount_valid = "Y".
+
+       perform CONVERT-TO-HOME-CURRENCY.
 
        display "Please enter your name: " no advancing.
        accept transaction_sender.
 
-       display "Please enter the name of the receiver: " 
+       display "Please enter the name of the receiver: "
        no advancing.
        accept transaction_reciever.
 
-       move 07022440125669 to transaction_id.
+       perform GET-VALID-TRANSACTION-TYPE until ws_type_valid = "Y".
+
+       if ws_type_transfer
+           move "Y" to ws_is_transfer
+           perform PROCESS-ACCOUNT-TRANSFER
+       else
+           if ws_type_reversal
+               move "Y" to ws_is_reversal
+               display "Original transaction identification number: "
+                   no advancing
+               accept ws_original_transaction_id
+           end-if
+
+           perform BUILD-TRANSACTION-ID
+
+           display "Amount: " transaction_currency SPACE
+               transaction_amount
+           display "Home currency equivalent: R" transaction_home_amount
+           display "Sent to: " transaction_reciever
+           display "Transaction identification number: " transaction_id
+           display "Date: " tran_day "/" tran_month "/" tran_year
+           display "Your transaction protocol: " transaction_protocol
+
+           perform SAVE-TRANSACTION
+       end-if.
+
+       stop run.
+
+       OPERATOR-SIGN-ON.
+           display "Operator ID: " no advancing
+           accept ws_operator_id
+           display "Password: " no advancing
+           accept ws_operator_password
+           call 'SIGNON' using ws_operator_id, ws_operator_password,
+               ws_sign_on_status
+           if not ws_sign_on_ok
+               display "Sign-on denied - check ID and password"
+           end-if.
+
+       LOAD-EXCHANGE-RATE-TABLE.
+      *>     ExchangeRates.dat is optional - if it is missing the
+      *>     table stays empty and every currency other than the
+      *>     ZAR home currency simply has no known rate.
+           move 0 to ws_rate_count
+           open input ExchangeRateFile
+           if ws_rate_file_status = "00"
+               perform LOAD-ONE-EXCHANGE-RATE
+                   until ws_rate_file_status = "10"
+               close ExchangeRateFile
+           end-if.
+
+       LOAD-ONE-EXCHANGE-RATE.
+           read ExchangeRateFile
+               at end continue
+               not at end
+                   add 1 to ws_rate_count
+                   move ERCurrency to ws_rate_currency (ws_rate_count)
+                   move ERRate to ws_rate_value (ws_rate_count)
+           end-read.
+
+       CONVERT-TO-HOME-CURRENCY.
+           move 1 to ws_found_rate
+           move "Y" to ws_rate_found
+           if transaction_currency not = "ZAR"
+               move "N" to ws_rate_found
+               perform FIND-EXCHANGE-RATE-FOR-CURRENCY
+                   varying ws_rate_idx from 1 by 1
+                   until ws_rate_idx > ws_rate_count
+               if not ws_rate_was_found
+                   display "No exchange rate on file for "
+                       transaction_currency
+                       " - posting at 1:1 to ZAR"
+               end-if
+           end-if
+           compute transaction_home_amount rounded =
+               transaction_amount * ws_found_rate.
+
+       FIND-EXCHANGE-RATE-FOR-CURRENCY.
+           if ws_rate_currency (ws_rate_idx) = transaction_currency
+               move ws_rate_value (ws_rate_idx) to ws_found_rate
+               move "Y" to ws_rate_found
+           end-if.
+
+       GET-VALID-TRANSACTION-TYPE.
+           display "Transaction type: (D)eposit (W)ithdrawal (T)ransfer"
+               no advancing
+           display " (F)ee (R)eversal " no advancing
+           accept ws_transaction_type
+           if ws_type_deposit or ws_type_withdrawal or
+              ws_type_transfer or ws_type_fee or ws_type_reversal
+               move "Y" to ws_type_valid
+           else
+               display "Please enter D, W, T, F or R"
+               move "N" to ws_type_valid
+           end-if.
+
+       GET-VALID-AMOUNT.
+           display "Please enter your amount: " transaction_currency
+               SPACE no advancing
+           accept transaction_amount
+           if transaction_amount is numeric and transaction_amount >= 0
+               move "Y" to ws_amount_valid
+           else
+               display "Amount must be numeric and not negative"
+               display "Please re-enter"
+               move "N" to ws_amount_valid
+           end-if.
+
+       BUILD-TRANSACTION-ID.
+           accept ws_system_date from date
+           move ws_system_day to tran_day
+           move ws_system_month to tran_month
+           move ws_system_year to tran_year
+           perform NEXT-SEQUENCE-NUMBER
+           if ws_reversal_requested
+      *>         Reversals carry a code in the 9000-9999 range so
+      *>         downstream reporting can spot them without having
+      *>         to chase the original transaction_id.
+               divide ws_seq_counter by 1000
+                   giving transaction_protocol
+                   remainder transaction_code
+               add 9000 to transaction_code
+           else
+      *>         Every other type carries its own 1000-wide code
+      *>         range (see ADD-TYPE-OFFSET-TO-CODE) so a report can
+      *>         tell deposits, withdrawals, transfers, and fees apart
+      *>         from transaction_code alone, the same way reversals
+      *>         already stand out in the 9000s.
+               divide ws_seq_counter by 1000
+                   giving transaction_protocol
+                   remainder transaction_code
+               perform ADD-TYPE-OFFSET-TO-CODE
+           end-if.
+
+       ADD-TYPE-OFFSET-TO-CODE.
+           evaluate true
+               when ws_type_withdrawal add 2000 to transaction_code
+               when ws_type_transfer add 3000 to transaction_code
+               when ws_type_fee add 4000 to transaction_code
+               when other add 1000 to transaction_code
+           end-evaluate.
+
+       NEXT-SEQUENCE-NUMBER.
+      *>     TranSeq.dat holds the last transaction sequence number
+      *>     issued - each run reads it, bumps it, and writes it back
+      *>     so transaction_code/transaction_protocol are never reused.
+           move 0 to ws_seq_counter
+           open input TranSeqFile
+           if ws_seq_file_status = "00"
+               read TranSeqFile
+                   at end continue
+                   not at end move TranSeqCounter to ws_seq_counter
+               end-read
+               close TranSeqFile
+           end-if
+           add 1 to ws_seq_counter
+           move ws_seq_counter to TranSeqCounter
+           open output TranSeqFile
+               write TranSeqRecord
+           close TranSeqFile.
+
+       SAVE-TRANSACTION.
+           move transaction_id to TranID
+           move transaction_amount to TranAmount
+           move transaction_sender to TranSender
+           move transaction_reciever to TranReceiver
+           move ws_original_transaction_id to TranOriginalID
+           move ws_operator_id to TranOperator
+           move transaction_currency to TranCurrency
+           move transaction_home_amount to TranHomeAmount
+           move ws_transaction_type to TranType
+           open extend TransactionFile
+               write TransactionRecord
+           close TransactionFile.
+
+      *>     A transfer is posted as a linked debit/credit pair
+      *>     sharing one transfer_id rather than a single record, so
+      *>     each side of the movement still reads like an ordinary
+      *>     transaction to every other program that scans
+      *>     Transactions.dat. Transactions.dat is append-only and
+      *>     line sequential, so there is no native commit/rollback to
+      *>     call on - "rollback" here means the credit leg is never
+      *>     written unless the debit leg posted cleanly, and if the
+      *>     credit leg then fails to post, a reversal of the debit
+      *>     leg is appended immediately so the ledger never carries a
+      *>     one-sided transfer.
+       PROCESS-ACCOUNT-TRANSFER.
+           move "N" to ws_debit_posted
+           perform FIND-TRANSFER-CUSTOMERS
+
+           perform BUILD-TRANSACTION-ID
+           move transaction_id to ws_transfer_id
+           move transaction_id to ws_debit_leg_id
+           move "D" to ws_leg_type
+           perform POST-TRANSFER-LEG
+
+           if ws_tran_file_status not = "00"
+               display "Transfer aborted - debit leg not posted"
+           else
+               move "Y" to ws_debit_posted
+               if ws_sender_was_found
+                   perform DEBIT-SENDER-BALANCE
+               else
+                   display "Sender " transaction_sender
+                       " not on Customer.dat - balance not debited"
+               end-if
+
+               perform BUILD-TRANSACTION-ID
+               move "C" to ws_leg_type
+               perform POST-TRANSFER-LEG
+
+               if ws_tran_file_status = "00"
+                   if ws_receiver_was_found
+                       perform CREDIT-RECEIVER-BALANCE
+                   else
+                       display "Receiver " transaction_reciever
+                           " not on Customer.dat - balance not credited"
+                   end-if
+                   display "Transfer " ws_transfer_id " posted: "
+                       transaction_currency SPACE transaction_amount
+                       " from " transaction_sender " to "
+                       transaction_reciever
+               else
+                   display "Credit leg failed - rolling back debit leg "
+                       ws_debit_leg_id
+                   if ws_sender_was_found
+                       perform CREDIT-SENDER-BALANCE-BACK
+                   end-if
+                   perform ROLLBACK-DEBIT-LEG
+               end-if
+           end-if
+
+           if ws_cust_file_status = "00"
+               close CustomerFile
+           end-if.
+
+       FIND-TRANSFER-CUSTOMERS.
+      *>     Customer.dat is opened I-O for the whole transfer so a
+      *>     matched sender/receiver can be debited/credited by key
+      *>     once the ledger legs below have posted.
+           move 0 to ws_transfer_table_count
+           move "N" to ws_sender_found
+           move "N" to ws_receiver_found
+           open i-o CustomerFile
+           if ws_cust_file_status = "00"
+               perform LOAD-TRANSFER-CUSTOMER-TABLE
+               perform FIND-TRANSFER-SENDER
+               perform FIND-TRANSFER-RECEIVER
+           else
+               display "Customer.dat could not be opened - "
+                   "transfer balances not linked"
+           end-if.
+
+       LOAD-TRANSFER-CUSTOMER-TABLE.
+           move "N" to ws_cust_eof
+           perform LOAD-ONE-TRANSFER-CUSTOMER-ROW
+               until ws_cust_eof = "Y".
+
+       LOAD-ONE-TRANSFER-CUSTOMER-ROW.
+           read CustomerFile next into WSCustomer
+               at end move "Y" to ws_cust_eof
+               not at end
+                   if ws_transfer_table_count >= 500
+                       display "Customer table full at 500 entries - "
+                           WSFirstName " " WSLastName
+                           " not available for transfer lookup"
+                   else
+                       add 1 to ws_transfer_table_count
+                       set ws_transfer_idx to ws_transfer_table_count
+                       move WSIDNum
+                           to ws_transfer_table_id (ws_transfer_idx)
+                       string WSFirstName delimited by space
+                           space
+                           WSLastName delimited by size
+                           into ws_transfer_table_name (ws_transfer_idx)
+                   end-if
+           end-read.
+
+       FIND-TRANSFER-SENDER.
+           move "N" to ws_sender_found
+           perform CHECK-TRANSFER-SENDER-ROW
+               varying ws_transfer_idx from 1 by 1
+               until ws_transfer_idx > ws_transfer_table_count
+               or ws_sender_was_found.
+
+       CHECK-TRANSFER-SENDER-ROW.
+           if ws_transfer_table_name (ws_transfer_idx)
+               = transaction_sender
+               move "Y" to ws_sender_found
+               move ws_transfer_table_id (ws_transfer_idx)
+                   to ws_sender_id
+           end-if.
+
+       FIND-TRANSFER-RECEIVER.
+           move "N" to ws_receiver_found
+           perform CHECK-TRANSFER-RECEIVER-ROW
+               varying ws_transfer_idx from 1 by 1
+               until ws_transfer_idx > ws_transfer_table_count
+               or ws_receiver_was_found.
+
+       CHECK-TRANSFER-RECEIVER-ROW.
+           if ws_transfer_table_name (ws_transfer_idx)
+               = transaction_reciever
+               move "Y" to ws_receiver_found
+               move ws_transfer_table_id (ws_transfer_idx)
+                   to ws_receiver_id
+           end-if.
+
+       DEBIT-SENDER-BALANCE.
+           move ws_sender_id to IDNum
+           read CustomerFile
+               invalid key
+                   display "Sender ID " ws_sender_id
+                       " not found for balance update"
+               not invalid key
+                   subtract transaction_home_amount from CustBalance
+                   rewrite CustomerData
+                       invalid key
+                           display "Unable to update sender balance "
+                               ws_sender_id
+                   end-rewrite
+           end-read.
+
+       CREDIT-SENDER-BALANCE-BACK.
+      *>     Undoes DEBIT-SENDER-BALANCE when the credit leg fails and
+      *>     the debit leg is being reversed, so the sender's balance
+      *>     matches the ledger once ROLLBACK-DEBIT-LEG posts.
+           move ws_sender_id to IDNum
+           read CustomerFile
+               invalid key
+                   display "Sender ID " ws_sender_id
+                       " not found for balance rollback"
+               not invalid key
+                   add transaction_home_amount to CustBalance
+                   rewrite CustomerData
+                       invalid key
+                           display "Unable to roll back sender balance "
+                               ws_sender_id
+                   end-rewrite
+           end-read.
 
-       display "Amount: R" transaction_amount.
-       display "Sent to: " transaction_reciever.
-       display "Transaction identification number: " transaction_id.
-       display "Date: " day_ "/" month_ "/" year_.
-       display "Your transaction protocol: " transaction_protocol.
+       CREDIT-RECEIVER-BALANCE.
+           move ws_receiver_id to IDNum
+           read CustomerFile
+               invalid key
+                   display "Receiver ID " ws_receiver_id
+                       " not found for balance update"
+               not invalid key
+                   add transaction_home_amount to CustBalance
+                   rewrite CustomerData
+                       invalid key
+                           display "Unable to update receiver balance "
+                               ws_receiver_id
+                   end-rewrite
+           end-read.
 
+       POST-TRANSFER-LEG.
+           move transaction_id to TranID
+           move transaction_amount to TranAmount
+           move transaction_sender to TranSender
+           move transaction_reciever to TranReceiver
+           move ws_original_transaction_id to TranOriginalID
+           move ws_operator_id to TranOperator
+           move transaction_currency to TranCurrency
+           move transaction_home_amount to TranHomeAmount
+           move ws_transfer_id to TranTransferID
+           move ws_leg_type to TranLegType
+           move ws_transaction_type to TranType
+           open extend TransactionFile
+               write TransactionRecord
+           close TransactionFile.
 
-       stop run. 
\ No newline at end of file
+       ROLLBACK-DEBIT-LEG.
+           move "Y" to ws_is_reversal
+           move "R" to ws_transaction_type
+           move ws_debit_leg_id to ws_original_transaction_id
+           perform BUILD-TRANSACTION-ID
+           move space to ws_leg_type
+           perform POST-TRANSFER-LEG
+           move "N" to ws_is_reversal
+           move "T" to ws_transaction_type
+           move zero to ws_original_transaction_id
+           display "Debit leg " ws_debit_leg_id " reversed as "
+               transaction_id.
