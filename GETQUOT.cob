@@ -0,0 +1,34 @@
+      * Companion subroutine to GETSUM - divides the running result
+      * by each entry after the first: LArgEntry(1) / LArgEntry(2)
+      * / LArgEntry(3) / ... A zero divisor is reported through
+      * LStatus, the same calling convention GETSUM uses, rather than
+      * abending the run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETQUOT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+             01 LArgCount PIC 99 VALUE 2.
+             01 LArgTable.
+                 02 LArgEntry PIC S9(7)
+                     OCCURS 1 TO 20 TIMES DEPENDING ON LArgCount.
+             01 LQuot1 PIC S9(8)V99.
+             01 LStatus PIC 99 VALUE 0.
+                 88 LStatusOK VALUE 0.
+                 88 LStatusOverflow VALUE 90.
+
+             01 LSub PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION USING LArgCount, LArgTable, LQuot1, LStatus.
+             MOVE LArgEntry (1) TO LQuot1
+             SET LStatusOK TO TRUE
+             PERFORM DIVIDE-ONE-ARGUMENT
+                 VARYING LSub FROM 2 BY 1
+                 UNTIL LSub > LArgCount.
+
+       EXIT PROGRAM.
+
+       DIVIDE-ONE-ARGUMENT.
+             DIVIDE LQuot1 BY LArgEntry (LSub) GIVING LQuot1
+                 ON SIZE ERROR
+                     SET LStatusOverflow TO TRUE
+             END-DIVIDE.
