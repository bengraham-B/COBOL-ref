@@ -11,7 +11,24 @@
        01 NoZPlusC PIC ZZ,ZZZ,ZZ9.99.
        01 Dollar PIC $$,$$$,$$9.99.
        01 BDay PIC 9(8) VALUE 12211974.
+       01 BDayFields REDEFINES BDay.
+           02 BDayMonth PIC 99.
+           02 BDayDay PIC 99.
+           02 BDayYear PIC 9999.
        01 ADate PIC 99/99/9999.
+       01 BDayValid PIC X(1) VALUE "N".
+       01 WSMaxDay PIC 99 VALUE 31.
+       01 WSDivideQuotient PIC 9(4).
+       01 WSYearMod4 PIC 99.
+       01 WSYearMod100 PIC 99.
+       01 WSYearMod400 PIC 999.
+
+      * A negative amount, and edited pictures that show its sign -
+      * CR/DB suffix for ledger-style reports, floating minus for a
+      * plain balance display.
+       01 NegNum PIC S9(8)V99 VALUE -00001123.55.
+       01 DollarCR PIC $$,$$$,$$9.99CR.
+       01 DollarSign PIC -$,$$$,$$9.99.
 
        procedure division.
 
@@ -24,12 +41,57 @@
        MOVE StartNum TO Dollar.
        display Dollar.
        
-       MOVE BDay TO ADate.
-       display ADate.
+       PERFORM VALIDATE-BIRTH-DATE.
+       IF BDayValid = "Y"
+           MOVE BDay TO ADate
+           display ADate
+       ELSE
+           display "BDay is not a valid MMDDYYYY date"
+       END-IF.
 
-       
+       MOVE NegNum TO DollarCR.
+       display DollarCR.
+
+       MOVE NegNum TO DollarSign.
+       display DollarSign.
 
        STOP Run.
 
+       VALIDATE-BIRTH-DATE.
+           MOVE "Y" TO BDayValid
+           IF BDayMonth < 1 OR BDayMonth > 12
+               MOVE "N" TO BDayValid
+           ELSE
+               PERFORM SET-MAX-DAY-FOR-MONTH
+               IF BDayDay < 1 OR BDayDay > WSMaxDay
+                   MOVE "N" TO BDayValid
+               END-IF
+           END-IF
+           IF BDayYear < 1900 OR BDayYear > 2099
+               MOVE "N" TO BDayValid
+           END-IF.
 
+       SET-MAX-DAY-FOR-MONTH.
+      *>     31 unless the month is a 30-day month or February, where
+      *>     the limit drops to 29 on a leap year and 28 otherwise.
+           MOVE 31 TO WSMaxDay
+           EVALUATE BDayMonth
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WSMaxDay
+               WHEN 2
+                   PERFORM SET-MAX-DAY-FOR-FEBRUARY
+           END-EVALUATE.
 
+       SET-MAX-DAY-FOR-FEBRUARY.
+           DIVIDE BDayYear BY 4 GIVING WSDivideQuotient
+               REMAINDER WSYearMod4
+           DIVIDE BDayYear BY 100 GIVING WSDivideQuotient
+               REMAINDER WSYearMod100
+           DIVIDE BDayYear BY 400 GIVING WSDivideQuotient
+               REMAINDER WSYearMod400
+           IF WSYearMod4 = 0 AND
+               (WSYearMod100 NOT = 0 OR WSYearMod400 = 0)
+               MOVE 29 TO WSMaxDay
+           ELSE
+               MOVE 28 TO WSMaxDay
+           END-IF.
