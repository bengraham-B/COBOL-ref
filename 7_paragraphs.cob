@@ -4,26 +4,42 @@
        data division.
        file section.
 
-       working-storage division.
+       working-storage section.
+       01 MenuChoice PIC X(1) VALUE SPACE.
+       01 WSDone PIC A(1) VALUE "N".
 
        procedure division.
       *Definining an open paragraph
+       PERFORM RUN-ONE-MENU-CHOICE UNTIL WSDone = "Y".
+
+       STOP RUN.
+
+       RUN-ONE-MENU-CHOICE.
+           DISPLAY "1)One 2)Two 3)Three 4)Four X)Exit"
+           DISPLAY "Choice: " WITH NO ADVANCING
+           ACCEPT MenuChoice
+           EVALUATE MenuChoice
+               WHEN "1" PERFORM SubOne
+               WHEN "2" PERFORM SubTwo
+               WHEN "3" PERFORM SubThree
+               WHEN "4" PERFORM SubFour 2 TIMES
+               WHEN "X" MOVE "Y" TO WSDone
+               WHEN "x" MOVE "Y" TO WSDone
+               WHEN OTHER DISPLAY "Invalid choice"
+           END-EVALUATE.
+
        SubOne.
            Display "In Paragraph One"
            PERFORM SubTwo
-           DISPLAY "Returned To Paragraph 1"
-           PERFORM SubFour 2 TIMES.
-           STOP RUN.
+           DISPLAY "Returned To Paragraph 1".
 
        SubThree.
            DISPLAY "IN paragraph three".
 
-       SubTwo. 
+       SubTwo.
            DISPLAY "In paragrapgh 2"
            PERFORM SubThree
            DISPLAY "Retuned To Paragragh  2".
 
        SubFour.
            DISPLAY "Repeat".
-
-       stop run.
\ No newline at end of file
