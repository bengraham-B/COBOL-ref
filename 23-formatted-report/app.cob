@@ -0,0 +1,180 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT TransactionFile ASSIGN TO "Transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTranFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD TransactionFile.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSTranFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSCustLineCount PIC 99 VALUE 20.
+       01 WSCustPageNum PIC 999 VALUE 0.
+       01 WSCustCount PIC 9(5) VALUE 0.
+
+       01 WSTranLineCount PIC 99 VALUE 20.
+       01 WSTranPageNum PIC 999 VALUE 0.
+       01 WSTranCount PIC 9(5) VALUE 0.
+       01 WSTranAmountTotal PIC S9(9)V99 VALUE 0.
+
+      *> Edited pictures, the same four patterns worked through in
+      *> edited_pictures/cobol.cob - zero-suppressed, comma-inserted,
+      *> floating dollar sign, and a slashed date.
+       01 WSBirthDateNum PIC 9(8).
+       01 WSBirthDateFields REDEFINES WSBirthDateNum.
+           02 WSBDMonth PIC 99.
+           02 WSBDDay PIC 99.
+           02 WSBDYear PIC 9999.
+       01 EditedBirthDate PIC 99/99/9999.
+       01 EditedAmount PIC ZZZZZZZ9.99.
+       01 EditedHomeAmount PIC ZZ,ZZZ,ZZ9.99.
+       01 EditedGrandTotal PIC $$,$$$,$$9.99.
+
+       01 WSCustHeading1.
+           02 FILLER PIC X(20) VALUE "CUSTOMER REPORT".
+           02 FILLER PIC X(10) VALUE "PAGE ".
+           02 WSCustHeadPage PIC ZZ9.
+
+       01 WSCustHeading2.
+           02 FILLER PIC X(8) VALUE "ID NUM".
+           02 FILLER PIC X(32) VALUE "NAME (LAST, FIRST)".
+           02 FILLER PIC X(12) VALUE "BIRTH DATE".
+
+       01 WSCustDetailLine.
+           02 WSCustDetailID PIC 9(5).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WSCustDetailName PIC X(32).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WSCustDetailBirthDate PIC X(10).
+
+       01 WSTranHeading1.
+           02 FILLER PIC X(20) VALUE "TRANSACTION REPORT".
+           02 FILLER PIC X(10) VALUE "PAGE ".
+           02 WSTranHeadPage PIC ZZ9.
+
+       01 WSTranHeading2.
+           02 FILLER PIC X(20) VALUE "TRANSACTION ID".
+           02 FILLER PIC X(15) VALUE "AMOUNT".
+           02 FILLER PIC X(15) VALUE "HOME AMOUNT".
+
+       01 WSTranDetailLine.
+           02 WSTranDetailID PIC 9(14).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 WSTranDetailAmount PIC X(12).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 WSTranDetailHomeAmount PIC X(12).
+
+      *>   Runs the same edited-picture patterns worked through in
+      *>   edited_pictures/cobol.cob (zero-suppressed, comma-inserted,
+      *>   floating dollar, slashed date) against the real Customer.dat
+      *>   and Transactions.dat, paged the way 14-customer-report/
+      *>   app.cob pages its customer listing.
+       PROCEDURE DIVISION.
+       OPEN INPUT CustomerFile
+       IF WSFileStatus NOT = "00"
+           DISPLAY "Customer.dat could not be opened"
+       ELSE
+           PERFORM UNTIL WSEOF = "Y"
+               READ CustomerFile NEXT INTO WSCustomer
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END PERFORM PRINT-CUSTOMER-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE CustomerFile
+       END-IF
+
+       DISPLAY SPACES
+       MOVE "N" TO WSEOF
+       OPEN INPUT TransactionFile
+       IF WSTranFileStatus NOT = "00"
+           DISPLAY "Transactions.dat could not be opened"
+       ELSE
+           PERFORM UNTIL WSEOF = "Y"
+               READ TransactionFile
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END PERFORM PRINT-TRANSACTION-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+       END-IF
+
+       MOVE WSTranAmountTotal TO EditedGrandTotal
+       DISPLAY SPACES
+       DISPLAY "CUSTOMERS LISTED:          " WSCustCount
+       DISPLAY "TRANSACTIONS LISTED:       " WSTranCount
+       DISPLAY "TRANSACTION AMOUNT TOTAL:  " EditedGrandTotal.
+
+       STOP RUN.
+
+       PRINT-CUSTOMER-DETAIL.
+           IF WSCustLineCount >= 20
+               PERFORM PRINT-CUSTOMER-PAGE-HEADER
+           END-IF
+
+           MOVE WSIDNum TO WSCustDetailID
+           CALL 'FMTNAME' USING WSFirstName, WSLastName,
+               WSCustDetailName
+           MOVE WSBirthMonth TO WSBDMonth
+           MOVE WSBirthDay TO WSBDDay
+           MOVE WSBirthYear TO WSBDYear
+           MOVE WSBirthDateNum TO EditedBirthDate
+           MOVE EditedBirthDate TO WSCustDetailBirthDate
+           DISPLAY WSCustDetailLine
+           ADD 1 TO WSCustLineCount
+           ADD 1 TO WSCustCount.
+
+       PRINT-CUSTOMER-PAGE-HEADER.
+           ADD 1 TO WSCustPageNum
+           MOVE WSCustPageNum TO WSCustHeadPage
+           DISPLAY SPACES
+           DISPLAY WSCustHeading1
+           DISPLAY WSCustHeading2
+           DISPLAY "-------------------------------------------"
+           MOVE 0 TO WSCustLineCount.
+
+       PRINT-TRANSACTION-DETAIL.
+           IF WSTranLineCount >= 20
+               PERFORM PRINT-TRANSACTION-PAGE-HEADER
+           END-IF
+
+           MOVE TranID TO WSTranDetailID
+           MOVE TranAmount TO EditedAmount
+           MOVE EditedAmount TO WSTranDetailAmount
+           MOVE TranHomeAmount TO EditedHomeAmount
+           MOVE EditedHomeAmount TO WSTranDetailHomeAmount
+           DISPLAY WSTranDetailLine
+           ADD TranAmount TO WSTranAmountTotal
+           ADD 1 TO WSTranLineCount
+           ADD 1 TO WSTranCount.
+
+       PRINT-TRANSACTION-PAGE-HEADER.
+           ADD 1 TO WSTranPageNum
+           MOVE WSTranPageNum TO WSTranHeadPage
+           DISPLAY SPACES
+           DISPLAY WSTranHeading1
+           DISPLAY WSTranHeading2
+           DISPLAY "-------------------------------------------"
+           MOVE 0 TO WSTranLineCount.
