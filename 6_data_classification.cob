@@ -4,8 +4,21 @@
        configuration section.
        special-names.
            class PassingScore IS "A" thru "C", "D".
+
+       input-output section.
+       file-control.
+           select VoteDecisionFile assign to "VoteDecisions.dat"
+           organization is line sequential.
+
        data division.
        file section.
+
+       FD VoteDecisionFile.
+       01 VoteDecisionRecord.
+           02 VDAge pic 99.
+           02 FILLER pic x(1) value space.
+           02 VDDecision pic x(11).
+
        working-storage section.
        01 age pic 99 value 0.
        01 grade pic 99 value 0.
@@ -13,6 +26,7 @@
        01 CanVoteFlag pic 9 value 0.
            88 CanVote value 1.                                          Setting a condition with 88.
            88 CantVote value 0.
+       01 AgeValid pic x(1) value "N".
        01 TestNumber PIC x.
            88 IsPrime VALUE "1", "3", "5", "7".                          88 Can be used to designate mutiple values.
            88 IsOdd VALUE "1", "3", "5", "7", "9".
@@ -22,8 +36,8 @@
 
 
        procedure division.
-       DISPLAY "Enter age: " WITH NO ADVANCING.
-       ACCEPT Age.
+       PERFORM GET-VALID-AGE UNTIL AgeValid = "Y".
+
        IF Age > 18 Then
            DISPLAY "You can vote"
        ELSE
@@ -58,11 +72,13 @@
            DISPLAY "Score: Not a number"
        END-IF.
 
-      * Checks if user inputed age is a number 
+      * Age is re-prompted at entry until numeric, so this always
+      * takes the Is a Number branch - kept for parity with the
+      * Score check above.
        IF Age IS NOT NUMERIC THEN
            DISPLAY "Age: Not a number"
 
-       ELSE 
+       ELSE
            display "Age: Is a Number ðŸ’–"
        END-IF
 
@@ -72,9 +88,11 @@
        ELSE 
            set CantVote to true
 
-       end-if 
+       end-if
        DISPLAY "Vote " CanVoteFlag.
 
+       PERFORM WRITE-VOTE-DECISION.
+
        DISPLAY "Enter Single Number or X to Exit: ".
        ACCEPT TestNumber.
        
@@ -93,3 +111,26 @@
        END-PERFORM
 
        stop run.
+
+       GET-VALID-AGE.
+           DISPLAY "Enter age: " WITH NO ADVANCING
+           ACCEPT Age
+           IF Age IS NUMERIC
+               MOVE "Y" TO AgeValid
+           ELSE
+               DISPLAY "Age must be numeric - please re-enter"
+               MOVE "N" TO AgeValid
+           END-IF.
+
+       WRITE-VOTE-DECISION.
+      *    Keeps a running audit of every eligibility decision made,
+      *    one line per run, so the results survive past the session.
+           move Age to VDAge
+           if CanVote
+               move "CAN VOTE" to VDDecision
+           else
+               move "CANNOT VOTE" to VDDecision
+           end-if
+           open extend VoteDecisionFile
+               write VoteDecisionRecord
+           close VoteDecisionFile.
