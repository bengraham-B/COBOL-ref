@@ -1,13 +1,34 @@
       * This is a function which will be used in 8_Subroutines.
+      * Sums a caller-supplied table of numbers - LArgCount tells
+      * GETSUM how many of the OCCURS DEPENDING ON entries are in use,
+      * so callers are no longer limited to two addends. LStatus
+      * reports back to the caller instead of only DISPLAYing here.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GETSUM.
        DATA DIVISION.
        LINKAGE SECTION.
-             01 LNum1 PIC 99 VALUE 5.
-             01 LNum2 PIC 9 VALUE 5.
-             01 LSum1 PIC 99.
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-             COMPUTE LSum1 = LNum1 + LNum2
+             01 LArgCount PIC 99 VALUE 2.
+             01 LArgTable.
+                 02 LArgEntry PIC S9(7)
+                     OCCURS 1 TO 20 TIMES DEPENDING ON LArgCount.
+             01 LSum1 PIC S9(8).
+             01 LStatus PIC 99 VALUE 0.
+                 88 LStatusOK VALUE 0.
+                 88 LStatusOverflow VALUE 90.
 
+             01 LSub PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION USING LArgCount, LArgTable, LSum1, LStatus.
+             MOVE 0 TO LSum1
+             SET LStatusOK TO TRUE
+             PERFORM ADD-ONE-ARGUMENT
+                 VARYING LSub FROM 1 BY 1
+                 UNTIL LSub > LArgCount.
 
        EXIT PROGRAM.
+
+       ADD-ONE-ARGUMENT.
+             ADD LArgEntry (LSub) TO LSum1
+                 ON SIZE ERROR
+                     SET LStatusOverflow TO TRUE
+             END-ADD.
