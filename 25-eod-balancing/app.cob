@@ -0,0 +1,126 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "Transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTranFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD TransactionFile.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WSTranFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSControlDate.
+           02 WSControlYear PIC 99.
+           02 WSControlMonth PIC 99.
+           02 WSControlDay PIC 99.
+
+       01 WSUseTodaysDate PIC X(1) VALUE "Y".
+           88 WSUseToday VALUE "Y" "y".
+
+      *>   Totals accumulated by actually reading Transactions.dat -
+      *>   the "system" side of the balance.
+       01 WSActualCount PIC 9(7) VALUE 0.
+       01 WSActualAmount PIC S9(9)V99 VALUE 0.
+       01 WSActualHash PIC 9(9) VALUE 0.
+
+      *>   Totals keyed in by the operator from the source batch's
+      *>   own control slip - the "proof" side of the balance.
+       01 WSProofCount PIC 9(7) VALUE 0.
+       01 WSProofAmount PIC S9(9)V99 VALUE 0.
+       01 WSProofHash PIC 9(9) VALUE 0.
+
+      *>   Variances, computed the way Math-Functions.cob does its
+      *>   arithmetic - SUBTRACT ... GIVING rather than accumulating
+      *>   in place, since these are one-shot differences, not running
+      *>   sums.
+       01 WSCountVariance PIC S9(7) VALUE 0.
+       01 WSAmountVariance PIC S9(9)V99 VALUE 0.
+       01 WSHashVariance PIC S9(9) VALUE 0.
+       01 WSOutOfBalance PIC X(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+       DISPLAY "Run balancing for today's date? (Y/N)" WITH NO ADVANCING
+       ACCEPT WSUseTodaysDate
+
+       IF WSUseToday
+           ACCEPT WSControlDate FROM DATE
+       ELSE
+           DISPLAY "Control date (YYMMDD)" WITH NO ADVANCING
+           ACCEPT WSControlDate
+       END-IF
+
+       OPEN INPUT TransactionFile
+       IF WSTranFileStatus NOT = "00"
+           DISPLAY "Transactions.dat could not be opened"
+       ELSE
+           PERFORM ACCUMULATE-ONE-TRANSACTION UNTIL WSEOF = "Y"
+           CLOSE TransactionFile
+
+           PERFORM GET-PROOF-TOTALS
+           PERFORM COMPUTE-VARIANCES
+           PERFORM DISPLAY-BALANCE-REPORT
+       END-IF.
+
+       STOP RUN.
+
+       ACCUMULATE-ONE-TRANSACTION.
+           READ TransactionFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF TranYear = WSControlYear AND
+                      TranMonth = WSControlMonth AND
+                      TranDay = WSControlDay
+                       ADD 1 TO WSActualCount
+                       ADD TranAmount TO WSActualAmount
+                       ADD TranCode TO WSActualHash
+                       ADD TranProtocol TO WSActualHash
+                   END-IF
+           END-READ.
+
+       GET-PROOF-TOTALS.
+           DISPLAY "Proof item count from the batch control slip" WITH NO ADVANCING
+           ACCEPT WSProofCount
+           DISPLAY "Proof amount total from the batch control slip" WITH NO ADVANCING
+           ACCEPT WSProofAmount
+           DISPLAY "Proof hash total from the batch control slip" WITH NO ADVANCING
+           ACCEPT WSProofHash.
+
+       COMPUTE-VARIANCES.
+           SUBTRACT WSProofCount FROM WSActualCount GIVING WSCountVariance
+           SUBTRACT WSProofAmount FROM WSActualAmount GIVING WSAmountVariance
+           SUBTRACT WSProofHash FROM WSActualHash GIVING WSHashVariance
+
+           MOVE "N" TO WSOutOfBalance
+           IF WSCountVariance NOT = 0 OR
+              WSAmountVariance NOT = 0 OR
+              WSHashVariance NOT = 0
+               MOVE "Y" TO WSOutOfBalance
+           END-IF.
+
+       DISPLAY-BALANCE-REPORT.
+           DISPLAY SPACES
+           DISPLAY "END-OF-DAY BALANCING FOR " WSControlMonth "/"
+               WSControlDay "/" WSControlYear
+           DISPLAY "                    ACTUAL       PROOF     VARIANCE"
+           DISPLAY "ITEM COUNT:  " WSActualCount SPACE WSProofCount
+               SPACE WSCountVariance
+           DISPLAY "AMOUNT:      " WSActualAmount SPACE WSProofAmount
+               SPACE WSAmountVariance
+           DISPLAY "HASH TOTAL:  " WSActualHash SPACE WSProofHash
+               SPACE WSHashVariance
+
+           IF WSOutOfBalance = "Y"
+               DISPLAY "*** OUT OF BALANCE ***"
+           ELSE
+               DISPLAY "IN BALANCE"
+           END-IF.
