@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------
+      *> GENCAT.cpy
+      *> Catalog record for a Customer.dat generation - CustomerGen.cat
+      *> holds one entry per generation ever taken, so a retention run
+      *> knows what exists and what it has already purged without
+      *> having to inspect the filesystem itself.
+      *> ---------------------------------------------------------
+       01 GenCatalogRecord.
+           02 GenNumber PIC 9(5).
+           02 GenFileName PIC X(30).
+           02 GenDate PIC 9(8).
+           02 GenRecordCount PIC 9(7).
+           02 GenPurgedFlag PIC X(1).
+               88 GenIsPurged VALUE "Y".
