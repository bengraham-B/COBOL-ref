@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------
+      *> CUSTCTL.cpy
+      *> Trailer/control record for Customer.dat - a running count
+      *> of records on file and a hash total (sum of IDNum) so a
+      *> read program can tell whether the file it just read matches
+      *> what the last program to append to it left behind.
+      *> ---------------------------------------------------------
+       01 CustomerControlRecord.
+           02 CtlRecordCount PIC 9(7).
+           02 CtlHashTotal PIC 9(9).
