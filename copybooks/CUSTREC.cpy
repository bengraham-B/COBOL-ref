@@ -0,0 +1,26 @@
+      *> ---------------------------------------------------------
+      *> CUSTREC.cpy
+      *> Customer master record layout - FD level.
+      *> Shared by every program that opens Customer.dat so the
+      *> record layout only has to be maintained in one place.
+      *> ---------------------------------------------------------
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 CustName.
+               03 FirstName PIC X(15).
+               03 LastName PIC X(15).
+           02 CustAddress PIC X(30).
+           02 Phone PIC X(12).
+           02 AcctStatus PIC X(1).
+               88 AcctActive VALUE "A".
+               88 AcctClosed VALUE "C".
+               88 AcctFrozen VALUE "F".
+           02 CustSSN.
+               03 SSArea PIC 9(3).
+               03 SSGroup PIC 9(2).
+               03 SSSerial PIC 9(4).
+           02 CustBirthDate.
+               03 BirthMonth PIC 99.
+               03 BirthDay PIC 99.
+               03 BirthYear PIC 9(4).
+           02 CustBalance PIC S9999V99 VALUE ZERO.
