@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------
+      *> OPERREC.cpy
+      *> Operator credential record layout - one entry per operator
+      *> allowed to sign on before entering customer or transaction
+      *> data. Shared by SIGNON.cob and any program that maintains
+      *> Operators.dat.
+      *> ---------------------------------------------------------
+       01 OperatorRecord.
+           02 OperOperatorID PIC X(8).
+           02 OperPassword PIC X(8).
