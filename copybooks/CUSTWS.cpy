@@ -0,0 +1,26 @@
+      *> ---------------------------------------------------------
+      *> CUSTWS.cpy
+      *> Working-storage mirror of CUSTREC.cpy, used whenever a
+      *> program needs to hold a customer record outside the FD
+      *> (READ ... INTO, building a record before WRITE/REWRITE).
+      *> ---------------------------------------------------------
+       01 WSCustomer.
+           02 WSIDNum PIC 9(5).
+           02 WSCustName.
+               03 WSFirstName PIC X(15).
+               03 WSLastName PIC X(15).
+           02 WSAddress PIC X(30).
+           02 WSPhone PIC X(12).
+           02 WSAcctStatus PIC X(1).
+               88 WSAcctActive VALUE "A".
+               88 WSAcctClosed VALUE "C".
+               88 WSAcctFrozen VALUE "F".
+           02 WSCustSSN.
+               03 WSSSArea PIC 9(3).
+               03 WSSSGroup PIC 9(2).
+               03 WSSSSerial PIC 9(4).
+           02 WSCustBirthDate.
+               03 WSBirthMonth PIC 99.
+               03 WSBirthDay PIC 99.
+               03 WSBirthYear PIC 9(4).
+           02 WSBalance PIC S9999V99 VALUE ZERO.
