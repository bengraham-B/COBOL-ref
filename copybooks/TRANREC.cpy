@@ -0,0 +1,31 @@
+      *> ---------------------------------------------------------
+      *> TRANREC.cpy
+      *> Transaction record layout, shared by every program that
+      *> reads or writes Transactions.dat.
+      *> ---------------------------------------------------------
+       01 TransactionRecord.
+           02 TranID.
+               03 TranDate.
+                   04 TranDay PIC 99.
+                   04 TranMonth PIC 99.
+                   04 TranYear PIC 99.
+               03 TranCode PIC 9999.
+                   88 TranCodeIsReversal VALUE 9000 THRU 9999.
+               03 TranProtocol PIC 9999.
+           02 TranAmount PIC S9999V99.
+           02 TranSender PIC X(50).
+           02 TranReceiver PIC X(50).
+           02 TranOriginalID PIC 9(14) VALUE ZERO.
+           02 TranOperator PIC X(8) VALUE SPACES.
+           02 TranCurrency PIC X(3) VALUE "ZAR".
+           02 TranHomeAmount PIC S9999V99 VALUE ZERO.
+           02 TranTransferID PIC 9(14) VALUE ZERO.
+           02 TranLegType PIC X(1) VALUE SPACE.
+               88 TranLegDebit VALUE "D".
+               88 TranLegCredit VALUE "C".
+           02 TranType PIC X(1) VALUE SPACE.
+               88 TranTypeDeposit VALUE "D".
+               88 TranTypeWithdrawal VALUE "W".
+               88 TranTypeTransfer VALUE "T".
+               88 TranTypeFee VALUE "F".
+               88 TranTypeReversal VALUE "R".
