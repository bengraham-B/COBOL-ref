@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------
+      *> AUDITREC.cpy
+      *> Audit trail record layout - one entry per maintenance
+      *> action taken against Customer.dat (add/update/delete).
+      *> ---------------------------------------------------------
+       01 AuditRecord.
+           02 AuditIDNum PIC 9(5).
+           02 AuditAction PIC X(6).
+           02 AuditDate PIC 9(8).
+           02 AuditTime PIC 9(8).
+           02 AuditOperator PIC X(8).
