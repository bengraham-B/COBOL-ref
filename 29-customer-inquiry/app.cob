@@ -0,0 +1,134 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSSearchMode PIC X(1) VALUE SPACE.
+           88 WSSearchByID VALUE "I" "i".
+           88 WSSearchBySSN VALUE "S" "s".
+       01 WSSearchIDNum PIC 9(5) VALUE 0.
+       01 WSSearchSSN.
+           02 WSSearchSSArea PIC 9(3).
+           02 WSSearchSSGroup PIC 9(2).
+           02 WSSearchSSSerial PIC 9(4).
+
+       01 WSFound PIC X(1) VALUE "N".
+           88 WSRecordFound VALUE "Y".
+       01 WSDisplayName PIC X(32).
+
+      *>   Simple line-mode inquiry screen - looks a customer up by
+      *>   IDNum (a direct keyed READ) or by SSN (Customer.dat is
+      *>   keyed on IDNum only, so an SSN search walks the file
+      *>   sequentially comparing CustSSN on each record) and displays
+      *>   the full master record.
+       PROCEDURE DIVISION.
+       OPEN INPUT CustomerFile
+       IF WSFileStatus NOT = "00"
+           DISPLAY "Customer.dat could not be opened"
+       ELSE
+           PERFORM RUN-ONE-INQUIRY UNTIL WSSearchMode = "X" OR
+               WSSearchMode = "x"
+           CLOSE CustomerFile
+       END-IF.
+
+       STOP RUN.
+
+       RUN-ONE-INQUIRY.
+           DISPLAY "Look up by (I)D, (S)SN, or e(X)it: " WITH NO
+               ADVANCING
+           ACCEPT WSSearchMode
+           MOVE "N" TO WSFound
+
+           EVALUATE TRUE
+               WHEN WSSearchByID
+                   PERFORM GET-SEARCH-ID
+                   PERFORM FIND-BY-ID
+               WHEN WSSearchBySSN
+                   PERFORM GET-SEARCH-SSN
+                   PERFORM FIND-BY-SSN
+               WHEN WSSearchMode = "X" OR WSSearchMode = "x"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Enter I, S, or X"
+           END-EVALUATE
+
+           IF WSSearchMode NOT = "X" AND WSSearchMode NOT = "x"
+               IF WSRecordFound
+                   PERFORM DISPLAY-CUSTOMER
+               ELSE
+                   DISPLAY "No matching customer found"
+               END-IF
+           END-IF.
+
+       GET-SEARCH-ID.
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT WSSearchIDNum.
+
+       FIND-BY-ID.
+           MOVE WSSearchIDNum TO IDNum
+           READ CustomerFile INTO WSCustomer
+               INVALID KEY MOVE "N" TO WSFound
+               NOT INVALID KEY MOVE "Y" TO WSFound
+           END-READ.
+
+       GET-SEARCH-SSN.
+           DISPLAY "SSN (AAA-GG-SSSS, digits only): " WITH NO ADVANCING
+           ACCEPT WSSearchSSN.
+
+       FIND-BY-SSN.
+           MOVE "N" TO WSEOF
+           MOVE 0 TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE "Y" TO WSEOF
+           END-START
+           PERFORM SCAN-ONE-CUSTOMER-FOR-SSN
+               UNTIL WSEOF = "Y" OR WSRecordFound.
+
+       SCAN-ONE-CUSTOMER-FOR-SSN.
+           READ CustomerFile NEXT INTO WSCustomer
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF WSSSArea = WSSearchSSArea AND
+                       WSSSGroup = WSSearchSSGroup AND
+                       WSSSSerial = WSSearchSSSerial
+                       MOVE "Y" TO WSFound
+                   END-IF
+           END-READ.
+
+       DISPLAY-CUSTOMER.
+           CALL 'FMTNAME' USING WSFirstName, WSLastName, WSDisplayName
+           DISPLAY SPACES
+           DISPLAY "ID Number:    " WSIDNum
+           DISPLAY "Name:         " WSDisplayName
+           DISPLAY "Address:      " WSAddress
+           DISPLAY "Phone:        " WSPhone
+           DISPLAY "SSN:          " WSSSArea "-" WSSSGroup "-"
+               WSSSSerial
+           DISPLAY "Birth date:   " WSBirthMonth "/" WSBirthDay "/"
+               WSBirthYear
+           EVALUATE TRUE
+               WHEN WSAcctActive DISPLAY "Status:       ACTIVE"
+               WHEN WSAcctClosed DISPLAY "Status:       CLOSED"
+               WHEN WSAcctFrozen DISPLAY "Status:       FROZEN"
+               WHEN OTHER DISPLAY "Status:       UNKNOWN"
+           END-EVALUATE.
