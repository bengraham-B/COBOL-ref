@@ -0,0 +1,132 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. CUSTRECN.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+
+           SELECT TransactionFile ASSIGN TO "Transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTranFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD TransactionFile.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSCustFileStatus PIC X(2) VALUE "00".
+       01 WSTranFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSCustomerTable.
+           02 WSCustEntry OCCURS 500 TIMES INDEXED BY WSCustIdx.
+               03 WSTableName PIC X(31).
+       01 WSCustCount PIC 9(3) VALUE 0.
+
+       01 WSSenderName PIC X(50).
+       01 WSReceiverName PIC X(50).
+       01 WSSenderMatched PIC A(1).
+       01 WSReceiverMatched PIC A(1).
+       01 WSUnmatchedCount PIC 9(5) VALUE 0.
+       01 WSTranCount PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT CustomerFile
+       IF WSCustFileStatus NOT = "00"
+           DISPLAY "Customer.dat could not be opened - reconciliation aborted"
+           STOP RUN
+       END-IF
+       PERFORM LOAD-CUSTOMER-TABLE
+       CLOSE CustomerFile
+
+       OPEN INPUT TransactionFile
+       IF WSTranFileStatus NOT = "00"
+           DISPLAY "Transactions.dat could not be opened - reconciliation aborted"
+           STOP RUN
+       END-IF
+
+       MOVE "N" TO WSEOF
+       PERFORM UNTIL WSEOF = "Y"
+           READ TransactionFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END PERFORM RECONCILE-ONE-TRANSACTION
+           END-READ
+       END-PERFORM
+       CLOSE TransactionFile
+
+       DISPLAY "Transactions checked: " WSTranCount
+       DISPLAY "Unmatched sender/receiver names: " WSUnmatchedCount.
+
+       STOP RUN.
+
+       LOAD-CUSTOMER-TABLE.
+           PERFORM LOAD-ONE-CUSTOMER-ROW UNTIL WSEOF = "Y"
+           MOVE "N" TO WSEOF.
+
+       LOAD-ONE-CUSTOMER-ROW.
+           READ CustomerFile NEXT INTO WSCustomer
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF WSCustCount >= 500
+                       DISPLAY "Customer table full at 500 entries - "
+                           WSFirstName " " WSLastName
+                           " not available for reconciliation"
+                   ELSE
+                       ADD 1 TO WSCustCount
+                       SET WSCustIdx TO WSCustCount
+                       STRING WSFirstName DELIMITED BY SPACE
+                           SPACE
+                           WSLastName DELIMITED BY SIZE
+                           INTO WSTableName(WSCustIdx)
+                   END-IF
+           END-READ.
+
+       RECONCILE-ONE-TRANSACTION.
+           ADD 1 TO WSTranCount
+           MOVE TranSender TO WSSenderName
+           MOVE TranReceiver TO WSReceiverName
+           PERFORM LOOKUP-SENDER
+           PERFORM LOOKUP-RECEIVER
+           IF WSSenderMatched = "N"
+               ADD 1 TO WSUnmatchedCount
+               DISPLAY "Unmatched sender: " WSSenderName
+           END-IF
+           IF WSReceiverMatched = "N"
+               ADD 1 TO WSUnmatchedCount
+               DISPLAY "Unmatched receiver: " WSReceiverName
+           END-IF.
+
+       LOOKUP-SENDER.
+           MOVE "N" TO WSSenderMatched
+           PERFORM CHECK-SENDER-ROW
+               VARYING WSCustIdx FROM 1 BY 1
+               UNTIL WSCustIdx > WSCustCount OR WSSenderMatched = "Y".
+
+       CHECK-SENDER-ROW.
+           IF WSTableName(WSCustIdx) = WSSenderName
+               MOVE "Y" TO WSSenderMatched
+           END-IF.
+
+       LOOKUP-RECEIVER.
+           MOVE "N" TO WSReceiverMatched
+           PERFORM CHECK-RECEIVER-ROW
+               VARYING WSCustIdx FROM 1 BY 1
+               UNTIL WSCustIdx > WSCustCount OR WSReceiverMatched = "Y".
+
+       CHECK-RECEIVER-ROW.
+           IF WSTableName(WSCustIdx) = WSReceiverName
+               MOVE "Y" TO WSReceiverMatched
+           END-IF.
