@@ -0,0 +1,76 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT OldCustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS OldIDNum
+           FILE STATUS IS WSOldFileStatus.
+
+           SELECT NewCustomerFile ASSIGN TO "Customer.dat.new"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSNewFileStatus.
+
+       data division.
+
+       FILE SECTION.
+      *> Pre-migration layout - three fields, 35 bytes.
+       FD OldCustomerFile.
+       01 OldCustomerData.
+           02 OldIDNum PIC 9(5).
+           02 OldCustName.
+               03 OldFirstName PIC X(15).
+               03 OldLastName PIC X(15).
+
+       FD NewCustomerFile.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WSOldFileStatus PIC X(2) VALUE "00".
+       01 WSNewFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSMigratedCount PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT OldCustomerFile
+       IF WSOldFileStatus NOT = "00"
+           DISPLAY "Customer.dat could not be opened - migration aborted"
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT NewCustomerFile
+
+       PERFORM UNTIL WSEOF = "Y"
+           READ OldCustomerFile NEXT
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END PERFORM MIGRATE-ONE-RECORD
+           END-READ
+       END-PERFORM
+
+       CLOSE OldCustomerFile
+       CLOSE NewCustomerFile
+
+       DISPLAY "Customer records migrated: " WSMigratedCount
+       DISPLAY "Review Customer.dat.new, then replace Customer.dat with it."
+
+       STOP RUN.
+
+       MIGRATE-ONE-RECORD.
+           MOVE OldIDNum TO IDNum
+           MOVE OldFirstName TO FirstName
+           MOVE OldLastName TO LastName
+           MOVE SPACES TO CustAddress
+           MOVE SPACES TO Phone
+           SET AcctActive TO TRUE
+           WRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Duplicate ID during migration: " IDNum
+               NOT INVALID KEY
+                   ADD 1 TO WSMigratedCount
+           END-WRITE.
