@@ -0,0 +1,177 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. OPERMAINT.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT OperatorFile ASSIGN TO "Operators.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+
+           SELECT NewOperatorFile ASSIGN TO "OperatorsNew.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSNewFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD OperatorFile.
+       COPY OPERREC.
+
+       FD NewOperatorFile.
+       01 NewOperatorRecord.
+           02 NewOperOperatorID PIC X(8).
+           02 NewOperPassword PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSNewFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSMode PIC X(1) VALUE SPACE.
+           88 WSModeAdd VALUE "A" "a".
+           88 WSModeList VALUE "L" "l".
+           88 WSModeDelete VALUE "D" "d".
+           88 WSModeExit VALUE "X" "x".
+       01 WSDuplicateFound PIC A(1) VALUE "N".
+       01 WSNewOperatorID PIC X(8) VALUE SPACES.
+       01 WSNewOperatorPassword PIC X(8) VALUE SPACES.
+       01 WSDeleteOperatorID PIC X(8) VALUE SPACES.
+       01 WSOperatorCount PIC 9(5) VALUE 0.
+
+      *>   Stand-alone operator provisioning, deliberately not gated
+      *>   behind OPERATOR-SIGN-ON the way 12-append-to-file/app.cob
+      *>   and prac_two.cob are - Operators.dat has to be seeded with
+      *>   at least one working ID/password before SIGNON has anything
+      *>   to check against, so this program has to run unguarded.
+      *>   Site security for who is allowed to run OPERMAINT itself is
+      *>   an operating-system/job-scheduling control, the same way
+      *>   access to run any other batch program on this system is.
+       PROCEDURE DIVISION.
+       PERFORM RUN-ONE-OPERATOR-MODE UNTIL WSModeExit.
+
+       STOP RUN.
+
+       RUN-ONE-OPERATOR-MODE.
+           DISPLAY SPACES
+           DISPLAY "(A)dd  (L)ist  (D)elete  e(X)it operator" WITH
+               NO ADVANCING
+           DISPLAY " maintenance: " WITH NO ADVANCING
+           ACCEPT WSMode
+           EVALUATE TRUE
+               WHEN WSModeAdd PERFORM ADD-OPERATOR
+               WHEN WSModeList PERFORM LIST-OPERATORS
+               WHEN WSModeDelete PERFORM DELETE-OPERATOR
+               WHEN WSModeExit CONTINUE
+               WHEN OTHER DISPLAY "Please choose A, L, D or X"
+           END-EVALUATE.
+
+       ADD-OPERATOR.
+           DISPLAY "New operator ID (up to 8 characters): " WITH
+               NO ADVANCING
+           ACCEPT WSNewOperatorID
+           DISPLAY "New operator password (up to 8 characters): " WITH
+               NO ADVANCING
+           ACCEPT WSNewOperatorPassword
+
+           PERFORM CHECK-FOR-DUPLICATE-OPERATOR
+
+           IF WSDuplicateFound = "Y"
+               DISPLAY "Operator ID " WSNewOperatorID " already exists"
+           ELSE
+               OPEN EXTEND OperatorFile
+               MOVE WSNewOperatorID TO OperOperatorID
+               MOVE WSNewOperatorPassword TO OperPassword
+               WRITE OperatorRecord
+               CLOSE OperatorFile
+               DISPLAY "Operator " WSNewOperatorID " added"
+           END-IF.
+
+       CHECK-FOR-DUPLICATE-OPERATOR.
+           MOVE "N" TO WSDuplicateFound
+           MOVE "N" TO WSEOF
+           OPEN INPUT OperatorFile
+           IF WSFileStatus = "00"
+               PERFORM CHECK-ONE-OPERATOR-ROW UNTIL WSEOF = "Y"
+               CLOSE OperatorFile
+           END-IF.
+
+       CHECK-ONE-OPERATOR-ROW.
+           READ OperatorFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF OperOperatorID = WSNewOperatorID
+                       MOVE "Y" TO WSDuplicateFound
+                       MOVE "Y" TO WSEOF
+                   END-IF
+           END-READ.
+
+       LIST-OPERATORS.
+           MOVE 0 TO WSOperatorCount
+           MOVE "N" TO WSEOF
+           OPEN INPUT OperatorFile
+           IF WSFileStatus NOT = "00"
+               DISPLAY "No operators are on file yet"
+           ELSE
+               DISPLAY "OPERATOR ID"
+               PERFORM LIST-ONE-OPERATOR UNTIL WSEOF = "Y"
+               CLOSE OperatorFile
+               DISPLAY "Operators on file: " WSOperatorCount
+           END-IF.
+
+       LIST-ONE-OPERATOR.
+           READ OperatorFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   ADD 1 TO WSOperatorCount
+                   DISPLAY OperOperatorID
+           END-READ.
+
+      *>   Operators.dat has no key, so a delete is done the same way
+      *>   28-customer-generation-retention/app.cob rewrites a whole
+      *>   generation - copy every row except the one being removed
+      *>   onto a new file, then swap it into place.
+       DELETE-OPERATOR.
+           DISPLAY "Operator ID to delete: " WITH NO ADVANCING
+           ACCEPT WSDeleteOperatorID
+
+           MOVE "N" TO WSEOF
+           OPEN INPUT OperatorFile
+           IF WSFileStatus NOT = "00"
+               DISPLAY "No operators are on file yet"
+           ELSE
+               OPEN OUTPUT NewOperatorFile
+               PERFORM COPY-OPERATOR-UNLESS-DELETED UNTIL WSEOF = "Y"
+               CLOSE OperatorFile
+               CLOSE NewOperatorFile
+
+               OPEN INPUT NewOperatorFile
+               OPEN OUTPUT OperatorFile
+               MOVE "N" TO WSEOF
+               PERFORM COPY-BACK-ONE-OPERATOR UNTIL WSEOF = "Y"
+               CLOSE NewOperatorFile
+               CLOSE OperatorFile
+
+               DISPLAY "Operator " WSDeleteOperatorID
+                   " removed if it was on file"
+           END-IF.
+
+       COPY-OPERATOR-UNLESS-DELETED.
+           READ OperatorFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF OperOperatorID NOT = WSDeleteOperatorID
+                       MOVE OperOperatorID TO NewOperOperatorID
+                       MOVE OperPassword TO NewOperPassword
+                       WRITE NewOperatorRecord
+                   END-IF
+           END-READ.
+
+       COPY-BACK-ONE-OPERATOR.
+           READ NewOperatorFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   MOVE NewOperOperatorID TO OperOperatorID
+                   MOVE NewOperPassword TO OperPassword
+                   WRITE OperatorRecord
+           END-READ.
