@@ -0,0 +1,117 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT GenSeqFile ASSIGN TO "CustomerGen.seq"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSGenSeqStatus.
+
+           SELECT CatalogFile ASSIGN TO "CustomerGen.cat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GenerationFile ASSIGN TO WSGenFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD GenSeqFile.
+       01 GenSeqRecord.
+           02 GenSeqCounter PIC 9(5).
+
+       FD CatalogFile.
+       COPY GENCAT.
+
+       FD GenerationFile.
+       01 GenerationLine PIC X(106).
+
+       WORKING-STORAGE SECTION.
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSGenSeqStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSGenNumber PIC 9(5) VALUE 0.
+       01 WSGenFileName PIC X(30) VALUE SPACES.
+       01 WSGenNumberEdit PIC 9(5).
+       01 WSRecordCount PIC 9(7) VALUE 0.
+
+      *>   A generation is a full, timestamped snapshot of
+      *>   Customer.dat kept alongside it instead of the working
+      *>   copy being perpetually overwritten in place with no
+      *>   history - 28-customer-generation-retention/app.cob is
+      *>   what eventually retires the older ones.
+       PROCEDURE DIVISION.
+       PERFORM GET-NEXT-GENERATION-NUMBER
+       PERFORM BUILD-GENERATION-FILENAME
+
+       OPEN INPUT CustomerFile
+       IF WSFileStatus NOT = "00"
+           DISPLAY "Customer.dat could not be opened - backup aborted"
+       ELSE
+           OPEN OUTPUT GenerationFile
+           PERFORM COPY-ONE-CUSTOMER-RECORD UNTIL WSEOF = "Y"
+           CLOSE CustomerFile
+           CLOSE GenerationFile
+
+           PERFORM WRITE-CATALOG-ENTRY
+
+           DISPLAY "Generation " WSGenNumber " written to " WSGenFileName
+           DISPLAY "Records copied: " WSRecordCount
+       END-IF.
+
+       STOP RUN.
+
+       GET-NEXT-GENERATION-NUMBER.
+           MOVE 0 TO WSGenNumber
+           OPEN INPUT GenSeqFile
+           IF WSGenSeqStatus = "00"
+               READ GenSeqFile
+                   AT END CONTINUE
+                   NOT AT END MOVE GenSeqCounter TO WSGenNumber
+               END-READ
+               CLOSE GenSeqFile
+           END-IF
+           ADD 1 TO WSGenNumber
+           MOVE WSGenNumber TO GenSeqCounter
+           OPEN OUTPUT GenSeqFile
+               WRITE GenSeqRecord
+           CLOSE GenSeqFile.
+
+       BUILD-GENERATION-FILENAME.
+           MOVE WSGenNumber TO WSGenNumberEdit
+           MOVE SPACES TO WSGenFileName
+           STRING "Customer.G" DELIMITED BY SIZE
+               WSGenNumberEdit DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO WSGenFileName
+           END-STRING.
+
+       COPY-ONE-CUSTOMER-RECORD.
+           READ CustomerFile NEXT
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   MOVE CustomerData TO GenerationLine
+                   WRITE GenerationLine
+                   ADD 1 TO WSRecordCount
+           END-READ.
+
+       WRITE-CATALOG-ENTRY.
+           MOVE WSGenNumber TO GenNumber
+           MOVE WSGenFileName TO GenFileName
+           ACCEPT GenDate FROM DATE YYYYMMDD
+           MOVE WSRecordCount TO GenRecordCount
+           MOVE "N" TO GenPurgedFlag
+           OPEN EXTEND CatalogFile
+               WRITE GenCatalogRecord
+           CLOSE CatalogFile.
