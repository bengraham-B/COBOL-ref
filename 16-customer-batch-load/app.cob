@@ -0,0 +1,160 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. CUSTLOAD.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT BatchInFile ASSIGN TO "CustomerLoad.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN TO "CustomerLoad.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCheckpointFileStatus.
+
+           SELECT CustomerControlFile ASSIGN TO "Customer.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSControlFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD CustomerControlFile.
+       COPY CUSTCTL.
+
+       FD BatchInFile.
+       01 BatchInRecord.
+           02 BatchIDNum PIC 9(5).
+           02 BatchFirstName PIC X(15).
+           02 BatchLastName PIC X(15).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CkpRecordsLoaded PIC 9(7).
+           02 CkpLastIDNum PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSCheckpointFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSCheckpointExists PIC A(1) VALUE "N".
+       01 WSRecordsLoaded PIC 9(7) VALUE 0.
+       01 WSRecordsRejected PIC 9(7) VALUE 0.
+       01 WSRecordsSkipped PIC 9(7) VALUE 0.
+       01 WSRecordsToSkip PIC 9(7) VALUE 0.
+       01 WSCheckpointInterval PIC 9(3) VALUE 10.
+       01 WSSinceLastCheckpoint PIC 9(3) VALUE 0.
+       01 WSDuplicateFound PIC A(1) VALUE "N".
+       01 WSControlFileStatus PIC X(2) VALUE "00".
+       01 WSBatchHashTotal PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PERFORM LOAD-CHECKPOINT
+       PERFORM OPEN-FILES-FOR-LOAD
+       PERFORM UNTIL WSEOF = "Y"
+           READ BatchInFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END PERFORM PROCESS-ONE-INPUT-RECORD
+           END-READ
+       END-PERFORM
+       PERFORM SAVE-CHECKPOINT
+       PERFORM UPDATE-CUSTOMER-CONTROL
+       CLOSE CustomerFile
+       CLOSE BatchInFile
+
+       DISPLAY "Records already loaded on restart: " WSRecordsSkipped
+       DISPLAY "Records loaded this run: " WSRecordsLoaded
+       DISPLAY "Records rejected as duplicates: " WSRecordsRejected.
+
+       STOP RUN.
+
+       LOAD-CHECKPOINT.
+      *>     A prior aborted run leaves behind a checkpoint recording
+      *>     how many input records were already committed - restart
+      *>     from there instead of reloading from the top.
+           MOVE 0 TO WSRecordsToSkip
+           OPEN INPUT CheckpointFile
+           IF WSCheckpointFileStatus = "00"
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END MOVE CkpRecordsLoaded TO WSRecordsToSkip
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       OPEN-FILES-FOR-LOAD.
+           OPEN INPUT BatchInFile
+           OPEN I-O CustomerFile
+           IF WSFileStatus = "35"
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+           END-IF.
+
+       PROCESS-ONE-INPUT-RECORD.
+           IF WSRecordsSkipped < WSRecordsToSkip
+               ADD 1 TO WSRecordsSkipped
+           ELSE
+               MOVE BatchIDNum TO IDNum
+               MOVE BatchFirstName TO FirstName
+               MOVE BatchLastName TO LastName
+               MOVE SPACES TO CustAddress
+               MOVE SPACES TO Phone
+               SET AcctActive TO TRUE
+               MOVE ZERO TO CustBalance
+               MOVE "N" TO WSDuplicateFound
+               WRITE CustomerData
+                   INVALID KEY
+                       MOVE "Y" TO WSDuplicateFound
+               END-WRITE
+               IF WSDuplicateFound = "N"
+                   ADD 1 TO WSRecordsLoaded
+                   ADD IDNum TO WSBatchHashTotal
+                   ADD 1 TO WSSinceLastCheckpoint
+                   IF WSSinceLastCheckpoint >= WSCheckpointInterval
+                       PERFORM SAVE-CHECKPOINT
+                       MOVE 0 TO WSSinceLastCheckpoint
+                   END-IF
+               ELSE
+                   ADD 1 TO WSRecordsRejected
+                   DISPLAY "Customer ID " IDNum
+                       " already exists - batch record not loaded"
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           COMPUTE CkpRecordsLoaded = WSRecordsSkipped + WSRecordsLoaded
+           MOVE IDNum TO CkpLastIDNum
+           OPEN OUTPUT CheckpointFile
+               WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       UPDATE-CUSTOMER-CONTROL.
+      *>     Roll this run's new records into the Customer.ctl
+      *>     trailer alongside whatever was already there, the same
+      *>     way 12-append-to-file/app.cob does for a single add.
+           MOVE 0 TO CtlRecordCount
+           MOVE 0 TO CtlHashTotal
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+           END-IF
+           ADD WSRecordsLoaded TO CtlRecordCount
+           ADD WSBatchHashTotal TO CtlHashTotal
+           OPEN OUTPUT CustomerControlFile
+               WRITE CustomerControlRecord
+           CLOSE CustomerControlFile.
