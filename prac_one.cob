@@ -1,24 +1,97 @@
        identification division.
        program-id. prac_one.
        environment division.
+
+       input-output section.
+       file-control.
+           select BalanceFile assign to "Balance.dat"
+           organization is line sequential
+           file status is ws_balance_file_status.
+
        data division.
        file section.
+
+       fd BalanceFile.
+       01 BalanceRecord.
+           02 StoredBalance pic s9(5).
+
        working-storage section.
 
        01 TransactionName pic x(30) value zero.
        01 Transaction pic 9999 value zero.
-       01 Balance pic 99999 value 100.
-       01 LatestBalance pic 99999 value zero.
+       01 Balance pic s9(5) value 100.
+       01 LatestBalance pic s9(5) value zero.
+       01 OverdraftLimit pic s9(5) value zero.
+
+       01 TransactionType pic x(1) value "D".
+           88 IsDeposit value "D" "d".
+           88 IsWithdrawal value "W" "w".
+
+       01 ws_balance_file_status pic x(2) value "00".
+       01 ws_transaction_accepted pic a(1) value "Y".
+       01 ws_amount_valid pic a(1) value "N".
 
        procedure division.
+           perform LOAD-STARTING-BALANCE.
+
            display "Transaction Name: " no advancing.
            accept TransactionName from console.
 
-           display "Amount: " no advancing.
-           accept Transaction from console. 
-           
-           add Transaction to Balance giving LatestBalance.
+           display "(D)eposit or (W)ithdrawal: " no advancing.
+           accept TransactionType from console.
+
+           perform GET-VALID-AMOUNT until ws_amount_valid = "Y".
+
+           perform POST-TRANSACTION.
+
+           if ws_transaction_accepted = "Y"
+               display "Current Balance " LatestBalance
+               perform SAVE-ENDING-BALANCE
+           else
+               display "Transaction declined - insufficient funds"
+               display "Balance remains " Balance
+           end-if.
+
+       stop run.
+
+       LOAD-STARTING-BALANCE.
+      *>     Balance.dat carries the running balance forward between
+      *>     runs - without it every run would restart at the opening
+      *>     balance of 100 instead of the true current balance.
+           open input BalanceFile
+           if ws_balance_file_status = "00"
+               read BalanceFile
+                   at end continue
+                   not at end move StoredBalance to Balance
+               end-read
+               close BalanceFile
+           end-if.
+
+       GET-VALID-AMOUNT.
+           display "Amount: " no advancing
+           accept Transaction from console
+           if Transaction is numeric
+               move "Y" to ws_amount_valid
+           else
+               display "Amount must be numeric - please re-enter"
+               move "N" to ws_amount_valid
+           end-if.
+
+       POST-TRANSACTION.
+           move "Y" to ws_transaction_accepted
+           evaluate true
+               when IsWithdrawal
+                   subtract Transaction from Balance
+                       giving LatestBalance
+                   if LatestBalance < OverdraftLimit
+                       move "N" to ws_transaction_accepted
+                   end-if
+               when other
+                   add Transaction to Balance giving LatestBalance
+           end-evaluate.
 
-           display "Current Balance " LatestBalance.
-       
-       stop run. 
\ No newline at end of file
+       SAVE-ENDING-BALANCE.
+           move LatestBalance to StoredBalance
+           open output BalanceFile
+               write BalanceRecord
+           close BalanceFile.
