@@ -0,0 +1,41 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH STREAM',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM
+//* Runs the customer load, transaction control totals, and the
+//* customer/transaction reconciliation in sequence so a failure
+//* in an earlier step stops the ones that depend on it.
+//*
+//* Transactions themselves are posted online during the day by
+//* the teller-facing transaction entry program, one at a time as
+//* they happen - nothing in this stream posts a transaction.
+//* STEP020 only totals what is already on Transactions.dat so
+//* STEP030 has a balanced day to reconcile against.
+//*
+//* Steps run out of the working directory that holds Customer.dat,
+//* CustomerLoad.dat, Transactions.dat and CustomerLoad.ckp - the
+//* DD statements below document the datasets each step touches.
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CUSTLOAD
+//*        Loads today's new-customer batch into Customer.dat,
+//*        restarting from CustomerLoad.ckp if a prior run aborted.
+//CUSTFILE DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//LOADFILE DD DSN=PROD.CUSTOMER.LOAD.TODAY,DISP=SHR
+//CKPFILE  DD DSN=PROD.CUSTOMER.LOAD.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TRANTOTL,COND=(4,LT,STEP010)
+//*        Totals the day's already-posted transactions on
+//*        Transactions.dat so STEP030 has known-good control
+//*        totals to reconcile against.
+//TRANFILE DD DSN=PROD.TRANSACTION.DAILY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CUSTRECN,COND=(4,LT,STEP020)
+//*        Reconciles Customer.dat against the day's transaction
+//*        senders/receivers and reports any unmatched names.
+//CUSTFILE DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//TRANFILE DD DSN=PROD.TRANSACTION.DAILY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
