@@ -6,40 +6,66 @@
        INPUT-OUTPUT section.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT CustomerControlFile ASSIGN TO "Customer.ctl"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           FILE STATUS IS WSControlFileStatus.
        data division.
 
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerData.
-           02 IDNum PIC 9(5).
-           02 CustName.
-               03 FirstName PIC X(15).
-               03 LastName PIC X(15).
-       
-
+       COPY CUSTREC.
 
+       FD CustomerControlFile.
+       COPY CUSTCTL.
 
        WORKING-STORAGE SECTION.
-       01 WSCustomer.
-           02 WSIDNum PIC 9(5).
-           02 WSCustName.
-               03 WSFirstName PIC X(15).
-               03 WSLastName PIC X(15).
+       COPY CUSTWS.
 
-       01 WSEOF PIC A(1).
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSControlFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSRecordCount PIC 9(5) VALUE 0.
+       01 WSActualHashTotal PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
        OPEN INPUT CustomerFile
-           PERFORM UNTIL WSEOF="Y"
-               READ CustomerFile INTO WSCustomer
+           PERFORM UNTIL WSEOF = "Y"
+               READ CustomerFile NEXT INTO WSCustomer
                    AT END MOVE "Y" TO WSEOF
-                   NOT AT END DISPLAY WSCustomer
+                   NOT AT END
+                       DISPLAY WSCustomer
+                       ADD WSIDNum TO WSActualHashTotal
+                       ADD 1 TO WSRecordCount
                END-READ
            END-PERFORM.
        CLOSE CustomerFile.
-       
+
+       PERFORM VERIFY-AGAINST-CUSTOMER-CONTROL.
 
        STOP RUN.
-           
+
+       VERIFY-AGAINST-CUSTOMER-CONTROL.
+      *>     Compares what this run actually read against the
+      *>     Customer.ctl trailer that the last program to append to
+      *>     Customer.dat left behind, so a truncated or stale copy
+      *>     of the file doesn't pass silently.
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+               IF CtlRecordCount = WSRecordCount AND
+                  CtlHashTotal = WSActualHashTotal
+                   DISPLAY "CUSTOMER FILE MATCHES CONTROL TRAILER"
+               ELSE
+                   DISPLAY "*** CUSTOMER FILE DOES NOT MATCH CONTROL TRAILER ***"
+               END-IF
+           ELSE
+               DISPLAY "No Customer.ctl trailer found - control check skipped"
+           END-IF.
