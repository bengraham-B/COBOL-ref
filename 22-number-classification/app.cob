@@ -0,0 +1,90 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT NumberFile ASSIGN TO "Numbers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSNumberFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD NumberFile.
+       01 NumberRecord.
+           02 NRNumber PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WSNumberFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSTotalCount PIC 9(5) VALUE 0.
+       01 WSPrimeCount PIC 9(5) VALUE 0.
+       01 WSOddCount PIC 9(5) VALUE 0.
+       01 WSEvenCount PIC 9(5) VALUE 0.
+       01 WSLessThan5Count PIC 9(5) VALUE 0.
+       01 WSOtherCount PIC 9(5) VALUE 0.
+       01 WSNotNumberCount PIC 9(5) VALUE 0.
+
+       01 TestNumber PIC X.
+           88 IsPrime VALUE "1", "3", "5", "7".
+           88 IsOdd VALUE "1", "3", "5", "7", "9".
+           88 IsEven VALUE "2", "4", "6", "8".
+           88 LessThan5 VALUE "1" THRU "4".
+           88 ANumber VALUE "0" THRU "9".
+
+       PROCEDURE DIVISION.
+       OPEN INPUT NumberFile
+       IF WSNumberFileStatus NOT = "00"
+           DISPLAY "Numbers.dat could not be opened"
+           STOP RUN
+       END-IF
+
+       PERFORM CLASSIFY-ONE-NUMBER UNTIL WSEOF = "Y"
+
+       CLOSE NumberFile.
+
+       DISPLAY SPACES
+       DISPLAY "NUMBERS READ:        " WSTotalCount
+       DISPLAY "PRIME NUMBERS:       " WSPrimeCount
+       DISPLAY "ODD NUMBERS:         " WSOddCount
+       DISPLAY "EVEN NUMBERS:        " WSEvenCount
+       DISPLAY "LESS THAN FIVE:      " WSLessThan5Count
+       DISPLAY "DEFAULT ACTION:      " WSOtherCount
+       DISPLAY "NOT A NUMBER:        " WSNotNumberCount.
+
+       STOP RUN.
+
+       CLASSIFY-ONE-NUMBER.
+           READ NumberFile INTO TestNumber
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   ADD 1 TO WSTotalCount
+                   PERFORM DISPLAY-CLASSIFICATION
+           END-READ.
+
+       DISPLAY-CLASSIFICATION.
+           IF NOT ANumber
+               DISPLAY TestNumber " --- Not A Number ---"
+               ADD 1 TO WSNotNumberCount
+           ELSE
+               EVALUATE TRUE
+                   WHEN IsPrime
+                       DISPLAY TestNumber " --- PRIME NUMBER ---"
+                       ADD 1 TO WSPrimeCount
+                   WHEN IsOdd
+                       DISPLAY TestNumber " --- ODD NUMBER ---"
+                       ADD 1 TO WSOddCount
+                   WHEN IsEven
+                       DISPLAY TestNumber " --- EVEN NUMBER ---"
+                       ADD 1 TO WSEvenCount
+                   WHEN LessThan5
+                       DISPLAY TestNumber " --- Less Then Five  ---"
+                       ADD 1 TO WSLessThan5Count
+                   WHEN OTHER
+                       DISPLAY TestNumber "Default Action"
+                       ADD 1 TO WSOtherCount
+               END-EVALUATE
+           END-IF.
