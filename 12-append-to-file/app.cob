@@ -6,39 +6,307 @@
        INPUT-OUTPUT section.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT AuditFile ASSIGN TO "CustomerAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CustomerControlFile ASSIGN TO "Customer.ctl"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           FILE STATUS IS WSControlFileStatus.
        data division.
 
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerData.
-           02 IDNum PIC 9(5).
-           02 CustName.
-               03 FirstName PIC X(15).
-               03 LastName PIC X(15).
+       COPY CUSTREC.
 
+       FD AuditFile.
+       COPY AUDITREC.
 
+       FD CustomerControlFile.
+       COPY CUSTCTL.
 
        WORKING-STORAGE SECTION.
-       01 WSCustomer.
-           02 WSIDNum PIC 9(5).
-           02 WSCustName.
-               03 WSFirstName PIC X(15).
-               03 WSLastName PIC X(15).
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSDuplicateFound PIC A(1) VALUE "N".
+       01 WSMode PIC X(1) VALUE SPACE.
+           88 WSModeAdd VALUE "A" "a".
+           88 WSModeRead VALUE "R" "r".
+           88 WSModeUpdate VALUE "U" "u".
+           88 WSModeDelete VALUE "D" "d".
+           88 WSModeExit VALUE "X" "x".
+       01 WSRecordFound PIC A(1) VALUE "N".
+       01 WSFieldsValid PIC A(1) VALUE "N".
+       01 WSOperatorID PIC X(8) VALUE SPACES.
+       01 WSOperatorPassword PIC X(8) VALUE SPACES.
+       01 WSSignOnStatus PIC 99 VALUE 99.
+           88 WSSignOnOK VALUE 0.
 
+       01 WSNewIDNum PIC 9(5) VALUE 0.
+       01 WSNewFirstName PIC X(15) VALUE SPACES.
+       01 WSNewLastName PIC X(15) VALUE SPACES.
+       01 WSNewLastSoundex PIC X(4) VALUE SPACES.
+       01 WSExistLastSoundex PIC X(4) VALUE SPACES.
+       01 WSScanEOF PIC A(1) VALUE "N".
+       01 WSListEOF PIC A(1) VALUE "N".
+       01 WSControlFileStatus PIC X(2) VALUE "00".
+
+      *>   One unified menu for every customer maintenance mode -
+      *>   Add, Read, Update and Delete all share the same operator
+      *>   sign-on and the same open CustomerFile instead of each
+      *>   living in its own one-shot program.
        PROCEDURE DIVISION.
-       OPEN EXTEND CustomerFile.
+       PERFORM OPERATOR-SIGN-ON UNTIL WSSignOnOK
+
+       OPEN I-O CustomerFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT CustomerFile
+           CLOSE CustomerFile
+           OPEN I-O CustomerFile
+       END-IF
+
+       PERFORM RUN-ONE-CUSTOMER-MODE UNTIL WSModeExit
+
+       CLOSE CustomerFile.
+
+       STOP RUN.
+
+       OPERATOR-SIGN-ON.
+           DISPLAY "Operator ID" WITH NO ADVANCING
+           ACCEPT WSOperatorID
+           DISPLAY "Password" WITH NO ADVANCING
+           ACCEPT WSOperatorPassword
+           CALL 'SIGNON' USING WSOperatorID, WSOperatorPassword,
+               WSSignOnStatus
+           IF NOT WSSignOnOK
+               DISPLAY "Sign-on denied - check ID and password"
+           END-IF.
+
+       RUN-ONE-CUSTOMER-MODE.
+           DISPLAY "Customer Maintenance - (A)dd, (R)ead, (U)pdate, (D)elete, (X)it" WITH NO ADVANCING
+           ACCEPT WSMode
+
+           EVALUATE TRUE
+               WHEN WSModeAdd PERFORM ADD-CUSTOMER
+               WHEN WSModeRead PERFORM READ-CUSTOMER
+               WHEN WSModeUpdate PERFORM UPDATE-CUSTOMER
+               WHEN WSModeDelete PERFORM DELETE-CUSTOMER
+               WHEN WSModeExit CONTINUE
+               WHEN OTHER DISPLAY "Invalid mode - must be A, R, U, D or X"
+           END-EVALUATE.
+
+       READ-CUSTOMER.
+           DISPLAY "Customer ID to read (0 to list all)" WITH NO ADVANCING
+           ACCEPT IDNum
+
+           IF IDNum = 0
+               PERFORM LIST-ALL-CUSTOMERS
+           ELSE
+               READ CustomerFile
+                   INVALID KEY
+                       DISPLAY "Customer ID " IDNum " not found"
+                   NOT INVALID KEY
+                       DISPLAY CustomerData
+               END-READ
+           END-IF.
+
+       LIST-ALL-CUSTOMERS.
+           MOVE "N" TO WSListEOF
+           MOVE 0 TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE "Y" TO WSListEOF
+           END-START
+           PERFORM DISPLAY-ONE-CUSTOMER UNTIL WSListEOF = "Y".
+
+       DISPLAY-ONE-CUSTOMER.
+           READ CustomerFile NEXT
+               AT END MOVE "Y" TO WSListEOF
+               NOT AT END DISPLAY CustomerData
+           END-READ.
+
+       ADD-CUSTOMER.
+           MOVE "N" TO WSFieldsValid
+           PERFORM UNTIL WSFieldsValid = "Y"
+               PERFORM GET-CUSTOMER-FIELDS
+               PERFORM VALIDATE-CUSTOMER-FIELDS
+           END-PERFORM
+
+           PERFORM CHECK-FOR-SOUND-ALIKE-NAME
+
+      *>     The record key is IDNum, so the WRITE itself will refuse
+      *>     a duplicate key - we just have to notice and report it.
+           MOVE "N" TO WSDuplicateFound
+           WRITE CustomerData
+               INVALID KEY
+                   MOVE "Y" TO WSDuplicateFound
+           END-WRITE
+
+           IF WSDuplicateFound = "Y"
+               DISPLAY "Customer ID " IDNum " already exists - record not added"
+           ELSE
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM UPDATE-CUSTOMER-CONTROL
+               DISPLAY "Customer ID " IDNum " added"
+           END-IF.
+
+       UPDATE-CUSTOMER-CONTROL.
+      *>     Customer.ctl is a one-record trailer kept alongside
+      *>     Customer.dat - every successful add rolls the new IDNum
+      *>     into the running count and hash total so a read program
+      *>     can prove it saw everything that was ever appended.
+           MOVE 0 TO CtlRecordCount
+           MOVE 0 TO CtlHashTotal
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+           END-IF
+           ADD 1 TO CtlRecordCount
+           ADD IDNum TO CtlHashTotal
+           OPEN OUTPUT CustomerControlFile
+               WRITE CustomerControlRecord
+           CLOSE CustomerControlFile.
+
+       REMOVE-FROM-CUSTOMER-CONTROL.
+      *>     Mirror image of UPDATE-CUSTOMER-CONTROL for a successful
+      *>     delete - the trailer has to shrink back down or every
+      *>     read program's control check starts failing after
+      *>     routine maintenance.
+           MOVE 0 TO CtlRecordCount
+           MOVE 0 TO CtlHashTotal
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+           END-IF
+           SUBTRACT 1 FROM CtlRecordCount
+           SUBTRACT IDNum FROM CtlHashTotal
+           OPEN OUTPUT CustomerControlFile
+               WRITE CustomerControlRecord
+           CLOSE CustomerControlFile.
+
+       CHECK-FOR-SOUND-ALIKE-NAME.
+      *>     Advisory-only: warns the operator about an existing
+      *>     customer with a similar-sounding last name so an
+      *>     obvious duplicate isn't missed just because the ID or
+      *>     the spelling differs. Does not block the add.
+           MOVE IDNum TO WSNewIDNum
+           MOVE FirstName TO WSNewFirstName
+           MOVE LastName TO WSNewLastName
+           CALL 'SOUNDEX' USING WSNewLastName, WSNewLastSoundex
+           MOVE "N" TO WSScanEOF
+           MOVE 0 TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE "Y" TO WSScanEOF
+           END-START
+           PERFORM SCAN-FOR-SOUND-ALIKE UNTIL WSScanEOF = "Y"
+      *>     START above repositioned the FD via the IDNum key field,
+      *>     so put the new customer's own ID back before the WRITE.
+           MOVE WSNewIDNum TO IDNum.
+
+       SCAN-FOR-SOUND-ALIKE.
+      *>     Reads into WSCustomer, not the CustomerData FD record,
+      *>     so scanning existing customers can't clobber the new
+      *>     customer's fields already sitting in CustomerData.
+           READ CustomerFile NEXT INTO WSCustomer
+               AT END MOVE "Y" TO WSScanEOF
+               NOT AT END
+                   IF WSIDNum NOT = WSNewIDNum
+                       CALL 'SOUNDEX' USING WSLastName,
+                           WSExistLastSoundex
+                       IF WSExistLastSoundex = WSNewLastSoundex
+                           DISPLAY "Possible duplicate - similar name: "
+                               WSFirstName " " WSLastName " (ID "
+                               WSIDNum ")"
+                       END-IF
+                   END-IF
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE IDNum TO AuditIDNum
+           MOVE "ADD" TO AuditAction
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE WSOperatorID TO AuditOperator
+           OPEN EXTEND AuditFile
+               WRITE AuditRecord
+           CLOSE AuditFile.
+
+       GET-CUSTOMER-FIELDS.
            DISPLAY "Customer ID" WITH NO ADVANCING
            ACCEPT IDNum
            DISPLAY "Customer First Name" WITH NO ADVANCING
            ACCEPT FirstName
            DISPLAY "Customer Last Name" WITH NO ADVANCING
            ACCEPT LastName
-           WRITE CustomerData
-           END-WRITE.
-       CLOSE CustomerFile.
-       
+           DISPLAY "Address" WITH NO ADVANCING
+           ACCEPT CustAddress
+           DISPLAY "Phone" WITH NO ADVANCING
+           ACCEPT Phone
+           DISPLAY "Social Security Number (AAAGGSSSS)" WITH NO ADVANCING
+           ACCEPT CustSSN
+           DISPLAY "Date of Birth (MMDDYYYY)" WITH NO ADVANCING
+           ACCEPT CustBirthDate
+           SET AcctActive TO TRUE
+           MOVE ZERO TO CustBalance.
 
-       STOP RUN.
-           
+       VALIDATE-CUSTOMER-FIELDS.
+           MOVE "Y" TO WSFieldsValid
+           IF IDNum IS NOT NUMERIC
+               DISPLAY "Customer ID must be numeric - please re-enter"
+               MOVE "N" TO WSFieldsValid
+           END-IF
+           IF FirstName = SPACES
+               DISPLAY "First Name cannot be blank - please re-enter"
+               MOVE "N" TO WSFieldsValid
+           END-IF
+           IF LastName = SPACES
+               DISPLAY "Last Name cannot be blank - please re-enter"
+               MOVE "N" TO WSFieldsValid
+           END-IF
+           IF CustSSN IS NOT NUMERIC
+               DISPLAY "SSN must be numeric - please re-enter"
+               MOVE "N" TO WSFieldsValid
+           END-IF.
+
+       UPDATE-CUSTOMER.
+           DISPLAY "Customer ID to update" WITH NO ADVANCING
+           ACCEPT IDNum
+           MOVE "Y" TO WSRecordFound
+           READ CustomerFile
+               INVALID KEY
+                   MOVE "N" TO WSRecordFound
+                   DISPLAY "Customer ID " IDNum " not found"
+           END-READ
+
+           IF WSRecordFound = "Y"
+               DISPLAY "New First Name" WITH NO ADVANCING
+               ACCEPT FirstName
+               DISPLAY "New Last Name" WITH NO ADVANCING
+               ACCEPT LastName
+               REWRITE CustomerData
+                   INVALID KEY
+                       DISPLAY "Unable to update customer " IDNum
+               END-REWRITE
+               DISPLAY "Customer ID " IDNum " updated"
+           END-IF.
+
+       DELETE-CUSTOMER.
+           DISPLAY "Customer ID to delete" WITH NO ADVANCING
+           ACCEPT IDNum
+           DELETE CustomerFile
+               INVALID KEY
+                   DISPLAY "Customer ID " IDNum " not found"
+               NOT INVALID KEY
+                   PERFORM REMOVE-FROM-CUSTOMER-CONTROL
+                   DISPLAY "Customer ID " IDNum " deleted"
+           END-DELETE.
