@@ -1,27 +1,60 @@
        identification division.
        program-id. coboltut.
        environment division.
-       configuration section.
+
+       input-output section.
+       file-control.
+           select CheckpointFile assign to "Looping.ckp"
+           organization is line sequential
+           file status is WSCheckpointStatus.
+
        data division.
        file section.
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CkpItemsDone PIC 9(3).
+
        working-storage section.
-       01 Ind PIC 9(1) VALUE 0.
+       01 Ind PIC 9(3) VALUE 0.
+       01 TotalItems PIC 9(3) VALUE 10.
+
+       01 WSCheckpointStatus PIC X(2) VALUE "00".
+       01 WSItemsToSkip PIC 9(3) VALUE 0.
+       01 WSItemsProcessed PIC 9(3) VALUE 0.
 
-      * While Loop.
+      * Restartable batch driver - a prior aborted run leaves behind
+      * a checkpoint recording the last item completed, so a restart
+      * picks up where it left off instead of redoing finished work.
        procedure division.
-       perform OutputData WITH TEST AFTER UNTIL Ind > 5
-           GO TO ForLoop.
+       PERFORM LOAD-CHECKPOINT
+       PERFORM PROCESS-ONE-ITEM
+           VARYING Ind FROM 1 BY 1 UNTIL Ind > TotalItems
 
-      * Paragraph 
-       OutputData.
-           DISPLAY Ind.
-           ADD 1 TO Ind.
+       DISPLAY "Items processed this run: " WSItemsProcessed.
 
-       ForLoop.
-           perform OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind = 5
-           STOP RUN.
+       STOP RUN.
 
-       OutputData2.
-           display Ind.       
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WSItemsToSkip
+           OPEN INPUT CheckpointFile
+           IF WSCheckpointStatus = "00"
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END MOVE CkpItemsDone TO WSItemsToSkip
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
 
+       PROCESS-ONE-ITEM.
+           IF Ind > WSItemsToSkip
+               DISPLAY Ind
+               ADD 1 TO WSItemsProcessed
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
 
+       SAVE-CHECKPOINT.
+           MOVE Ind TO CkpItemsDone
+           OPEN OUTPUT CheckpointFile
+               WRITE CheckpointRecord
+           CLOSE CheckpointFile.
