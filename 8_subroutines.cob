@@ -5,12 +5,32 @@
        WORKING-STORAGE SECTION.
        01 Num1 PIC 9 VALUE 5.
        01 Num2 PIC 9 VALUE 5.
-       01 Sum1 PIC 99.
+       01 Sum1 PIC S9(8).
+       01 Diff1 PIC S9(8).
+       01 Prod1 PIC S9(8).
+       01 Quot1 PIC S9(8)V99.
+       01 SubStatus PIC 99.
+
+       01 ArgCount PIC 99 VALUE 2.
+       01 ArgTable.
+           02 ArgEntry PIC S9(7) OCCURS 1 TO 20 TIMES
+               DEPENDING ON ArgCount.
 
        PROCEDURE DIVISION.
       *^ Calling the subroutine (function) from 8_GetSum.cob and passwing values down to the subroutine
-       CALL 'GETSUM' USING Num1, Num2, Sum1.
-       DISPLAY Num1 "+" Num2 "=" Sum1.
- 
+       MOVE 2 TO ArgCount.
+       MOVE Num1 TO ArgEntry (1).
+       MOVE Num2 TO ArgEntry (2).
+       CALL 'GETSUM' USING ArgCount, ArgTable, Sum1, SubStatus.
+       DISPLAY Num1 "+" Num2 "=" Sum1 " STATUS " SubStatus.
+
+       CALL 'GETDIFF' USING ArgCount, ArgTable, Diff1, SubStatus.
+       DISPLAY Num1 "-" Num2 "=" Diff1 " STATUS " SubStatus.
+
+       CALL 'GETPROD' USING ArgCount, ArgTable, Prod1, SubStatus.
+       DISPLAY Num1 "*" Num2 "=" Prod1 " STATUS " SubStatus.
+
+       CALL 'GETQUOT' USING ArgCount, ArgTable, Quot1, SubStatus.
+       DISPLAY Num1 "/" Num2 "=" Quot1 " STATUS " SubStatus.
 
        STOP RUN.
