@@ -0,0 +1,107 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT CustomerControlFile ASSIGN TO "Customer.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSControlFileStatus.
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD CustomerControlFile.
+       COPY CUSTCTL.
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSControlFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+       01 WSLineCount PIC 99 VALUE 20.
+       01 WSPageNum PIC 999 VALUE 0.
+       01 WSRecordCount PIC 9(5) VALUE 0.
+       01 WSActualHashTotal PIC 9(9) VALUE 0.
+
+       01 WSHeading1.
+           02 FILLER PIC X(20) VALUE "CUSTOMER LISTING".
+           02 FILLER PIC X(10) VALUE "PAGE ".
+           02 WSHeadPage PIC ZZ9.
+
+       01 WSHeading2.
+           02 FILLER PIC X(8) VALUE "ID NUM".
+           02 FILLER PIC X(32) VALUE "NAME (LAST, FIRST)".
+
+       01 WSDetailLine.
+           02 WSDetailID PIC 9(5).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WSDetailName PIC X(32).
+
+       PROCEDURE DIVISION.
+       OPEN INPUT CustomerFile
+           PERFORM UNTIL WSEOF = "Y"
+               READ CustomerFile NEXT INTO WSCustomer
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END PERFORM PRINT-DETAIL-LINE
+               END-READ
+           END-PERFORM
+       CLOSE CustomerFile.
+
+       DISPLAY SPACES
+       DISPLAY "TOTAL CUSTOMERS LISTED: " WSRecordCount
+       PERFORM VERIFY-AGAINST-CUSTOMER-CONTROL.
+
+       STOP RUN.
+
+       PRINT-DETAIL-LINE.
+           IF WSLineCount >= 20
+               PERFORM PRINT-PAGE-HEADER
+           END-IF
+
+           MOVE WSIDNum TO WSDetailID
+           CALL 'FMTNAME' USING WSFirstName, WSLastName, WSDetailName
+           DISPLAY WSDetailLine
+           ADD WSIDNum TO WSActualHashTotal
+           ADD 1 TO WSLineCount
+           ADD 1 TO WSRecordCount.
+
+       VERIFY-AGAINST-CUSTOMER-CONTROL.
+      *>     Compares what this run actually read against the
+      *>     Customer.ctl trailer that the last program to append to
+      *>     Customer.dat left behind, so a truncated or stale copy
+      *>     of the file doesn't pass silently.
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+               IF CtlRecordCount = WSRecordCount AND
+                  CtlHashTotal = WSActualHashTotal
+                   DISPLAY "CUSTOMER FILE MATCHES CONTROL TRAILER"
+               ELSE
+                   DISPLAY "*** CUSTOMER FILE DOES NOT MATCH CONTROL TRAILER ***"
+               END-IF
+           ELSE
+               DISPLAY "No Customer.ctl trailer found - control check skipped"
+           END-IF.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WSPageNum
+           MOVE WSPageNum TO WSHeadPage
+           DISPLAY SPACES
+           DISPLAY WSHeading1
+           DISPLAY WSHeading2
+           DISPLAY "-------------------------------------------"
+           MOVE 0 TO WSLineCount.
