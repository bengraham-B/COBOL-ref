@@ -0,0 +1,148 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+           SELECT ArchiveFile ASSIGN TO "CustomerArchive.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSArchiveFileStatus.
+
+           SELECT CustomerControlFile ASSIGN TO "Customer.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSControlFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD CustomerFile.
+       COPY CUSTREC.
+
+       FD ArchiveFile.
+       01 ArchiveLine PIC X(106).
+
+       FD CustomerControlFile.
+       COPY CUSTCTL.
+
+       WORKING-STORAGE SECTION.
+       COPY CUSTWS.
+
+       01 WSFileStatus PIC X(2) VALUE "00".
+       01 WSArchiveFileStatus PIC X(2) VALUE "00".
+       01 WSControlFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSIDList.
+           02 WSIDInfo OCCURS 500 TIMES INDEXED BY WSIDIdx.
+               03 WSIDEntry PIC 9(5).
+               03 WSIDPurged PIC X(1) VALUE "N".
+                   88 WSIDWasPurged VALUE "Y".
+       01 WSIDCount PIC 9(4) VALUE 0.
+
+       01 WSArchivedCount PIC 9(5) VALUE 0.
+       01 WSPurgedCount PIC 9(5) VALUE 0.
+
+      *>   Year-end housekeeping - every customer whose AcctStatus is
+      *>   CLOSED is copied onto CustomerArchive.dat and then removed
+      *>   from the live Customer.dat, keeping the working file down
+      *>   to accounts still in use. Customer.dat is keyed/DYNAMIC so
+      *>   records to delete are collected by ID on a first pass and
+      *>   deleted by key on a second, rather than deleting while
+      *>   positioned on a NEXT read.
+       PROCEDURE DIVISION.
+       OPEN INPUT CustomerFile
+       IF WSFileStatus NOT = "00"
+           DISPLAY "Customer.dat could not be opened - archive aborted"
+       ELSE
+           OPEN EXTEND ArchiveFile
+           IF WSArchiveFileStatus NOT = "00"
+               OPEN OUTPUT ArchiveFile
+           END-IF
+
+           PERFORM ARCHIVE-ONE-CUSTOMER UNTIL WSEOF = "Y"
+
+           CLOSE CustomerFile
+           CLOSE ArchiveFile
+
+           OPEN I-O CustomerFile
+           PERFORM PURGE-ONE-CUSTOMER
+               VARYING WSIDIdx FROM 1 BY 1 UNTIL WSIDIdx > WSIDCount
+           CLOSE CustomerFile
+
+           IF WSPurgedCount > 0
+               PERFORM UPDATE-CUSTOMER-CONTROL
+           END-IF
+
+           DISPLAY "Accounts archived: " WSArchivedCount
+           DISPLAY "Accounts purged:   " WSPurgedCount
+       END-IF.
+
+       STOP RUN.
+
+       ARCHIVE-ONE-CUSTOMER.
+      *>     WSIDList is capped at 500 entries - a closed account past
+      *>     that cap still gets archived, but is warned about and
+      *>     left out of the purge pass rather than overflowing the
+      *>     table, so it just stays on Customer.dat for a later run.
+           READ CustomerFile NEXT INTO WSCustomer
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   IF WSAcctClosed
+                       MOVE CustomerData TO ArchiveLine
+                       WRITE ArchiveLine
+                       ADD 1 TO WSArchivedCount
+                       IF WSIDCount >= 500
+                           DISPLAY "Purge ID table full at 500 entries "
+                               "- customer ID " WSIDNum
+                               " archived but not purged this run"
+                       ELSE
+                           ADD 1 TO WSIDCount
+                           MOVE WSIDNum TO WSIDEntry (WSIDCount)
+                       END-IF
+                   END-IF
+           END-READ.
+
+       PURGE-ONE-CUSTOMER.
+           MOVE WSIDEntry (WSIDIdx) TO IDNum
+           DELETE CustomerFile
+               INVALID KEY
+                   DISPLAY "Customer ID " IDNum " not found for purge"
+               NOT INVALID KEY
+                   ADD 1 TO WSPurgedCount
+                   MOVE "Y" TO WSIDPurged (WSIDIdx)
+           END-DELETE.
+
+       UPDATE-CUSTOMER-CONTROL.
+      *>     Purging closed accounts shrinks Customer.dat, so the
+      *>     count/hash trailer is rolled back by the same amount that
+      *>     was actually removed.
+           MOVE 0 TO CtlRecordCount
+           MOVE 0 TO CtlHashTotal
+           OPEN INPUT CustomerControlFile
+           IF WSControlFileStatus = "00"
+               READ CustomerControlFile
+                   AT END CONTINUE
+               END-READ
+               CLOSE CustomerControlFile
+           END-IF
+           PERFORM BACK-OUT-ONE-PURGED-ID
+               VARYING WSIDIdx FROM 1 BY 1 UNTIL WSIDIdx > WSIDCount
+           OPEN OUTPUT CustomerControlFile
+               WRITE CustomerControlRecord
+           CLOSE CustomerControlFile.
+
+       BACK-OUT-ONE-PURGED-ID.
+      *>     Only IDs the DELETE actually removed count against the
+      *>     trailer - a not-found ID never touched Customer.dat, so
+      *>     backing it out too would understate the trailer.
+           IF WSIDWasPurged (WSIDIdx)
+               SUBTRACT 1 FROM CtlRecordCount
+               SUBTRACT WSIDEntry (WSIDIdx) FROM CtlHashTotal
+           END-IF.
