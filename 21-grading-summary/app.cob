@@ -0,0 +1,81 @@
+       >> SOURCE FORMAT FREE
+       identification division.
+       program-id. 11-files.
+       environment division.
+       configuration section.
+       special-names.
+           class PassingScore is "A" thru "C", "D".
+
+       INPUT-OUTPUT section.
+       FILE-CONTROL.
+           SELECT GradeFile ASSIGN TO "Grades.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSGradeFileStatus.
+
+       data division.
+
+       FILE SECTION.
+       FD GradeFile.
+       01 GradeRecord.
+           02 GRStudentID PIC 9(5).
+           02 GRScore PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WSGradeFileStatus PIC X(2) VALUE "00".
+       01 WSEOF PIC A(1) VALUE "N".
+
+       01 WSPassCount PIC 9(5) VALUE 0.
+       01 WSFailCount PIC 9(5) VALUE 0.
+       01 WSTotalCount PIC 9(5) VALUE 0.
+
+       01 WSHeading1 PIC X(30) VALUE "GRADING SUMMARY REPORT".
+       01 WSHeading2.
+           02 FILLER PIC X(10) VALUE "STUDENT ID".
+           02 FILLER PIC X(8) VALUE "SCORE".
+           02 FILLER PIC X(8) VALUE "RESULT".
+
+       01 WSDetailLine.
+           02 WSDetailID PIC 9(5).
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 WSDetailScore PIC X(1).
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 WSDetailResult PIC X(6).
+
+       PROCEDURE DIVISION.
+       OPEN INPUT GradeFile
+       IF WSGradeFileStatus NOT = "00"
+           DISPLAY "Grades.dat could not be opened"
+           STOP RUN
+       END-IF
+
+       DISPLAY WSHeading1
+       DISPLAY WSHeading2
+       DISPLAY "-------------------------------------------"
+
+       PERFORM PRINT-ONE-GRADE UNTIL WSEOF = "Y"
+
+       CLOSE GradeFile
+
+       DISPLAY SPACES
+       DISPLAY "STUDENTS GRADED: " WSTotalCount
+       DISPLAY "PASSED:          " WSPassCount
+       DISPLAY "FAILED:          " WSFailCount.
+
+       STOP RUN.
+
+       PRINT-ONE-GRADE.
+           READ GradeFile
+               AT END MOVE "Y" TO WSEOF
+               NOT AT END
+                   MOVE GRStudentID TO WSDetailID
+                   MOVE GRScore TO WSDetailScore
+                   ADD 1 TO WSTotalCount
+                   IF GRScore IS PassingScore
+                       MOVE "PASS" TO WSDetailResult
+                       ADD 1 TO WSPassCount
+                   ELSE
+                       MOVE "FAIL" TO WSDetailResult
+                       ADD 1 TO WSFailCount
+                   END-IF
+                   DISPLAY WSDetailLine
+           END-READ.
